@@ -1,9 +1,9 @@
-      *----------------------------------------------------------------*  
+      *----------------------------------------------------------------*
       *    OBJETIVO:  Este programa realiza un cruce 1n entre          *
-      *    dos ficheros por una clave de un solo carácter, la última   *
-      *    del registro.                                               *
+      *    dos ficheros por un codigo de empresa de varios caracteres, *
+      *    situado al final del registro.                              *
       *    REQUISITOS: Los registros de lectura deben estar ordenados  *
-      *    en ascendente por el código (último byte de registro).      *
+      *    en ascendente por dicho codigo de empresa.                  *
       *----------------------------------------------------------------*
 
 
@@ -36,6 +36,26 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS FS-SALIDA.
 
+           SELECT  TRA-NO-CRUZADOS
+               ASSIGN TO 'tra-no-cruzados.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-TRA-NOCRUZ.
+
+           SELECT  EMP-NO-CRUZADOS
+               ASSIGN TO 'emp-no-cruzados.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-EMP-NOCRUZ.
+
+           SELECT  CTL-CHECKPOINT
+               ASSIGN TO 'cruce1n-checkpoint.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CHECKPOINT.
+
+           SELECT  CRUCE-INFORME
+               ASSIGN TO 'cruce1n-informe.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-INFORME.
+
       *================================================================*
        DATA DIVISION.
       *================================================================*
@@ -43,15 +63,31 @@
 
        FD  TRA-ENTRADA
            BLOCK CONTAINS 0 RECORDS.
-       01  REG-TRA-ENTRADA                     PIC  X(10).
+       01  REG-TRA-ENTRADA                     PIC  X(19).
 
        FD  EMP-ENTRADA
            BLOCK CONTAINS 0 RECORDS.
-       01  REG-PROF-SALIDA                     PIC  X(10).
+       01  REG-PROF-SALIDA                     PIC  X(19).
 
        FD  CRUCE-SALIDA
            BLOCK CONTAINS 0 RECORDS.
-       01  REG-SALIDA                          PIC  X(19).
+       01  REG-SALIDA                          PIC  X(23).
+
+       FD  TRA-NO-CRUZADOS
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-TRA-NOCRUZ                      PIC  X(10).
+
+       FD  EMP-NO-CRUZADOS
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-EMP-NOCRUZ                      PIC  X(10).
+
+       FD  CTL-CHECKPOINT
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-CHECKPOINT                      PIC  X(084).
+
+       FD  CRUCE-INFORME
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-INFORME                         PIC  X(48).
 
 
        WORKING-STORAGE SECTION.
@@ -62,6 +98,10 @@
        77  FS-TRA-ENTRADA                      PIC  X(2).
        77  FS-EMP-ENTRADA                      PIC  X(2).
        77  FS-SALIDA                           PIC  X(2).
+       77  FS-TRA-NOCRUZ                       PIC  X(2).
+       77  FS-EMP-NOCRUZ                       PIC  X(2).
+       77  FS-CHECKPOINT                       PIC  X(2).
+       77  FS-INFORME                          PIC  X(2).
 
       *++++++++++++++++++*
       *    SWITCHES      *
@@ -75,6 +115,32 @@
                88  SI-FIN-EMP                              VALUE  'S'.
                88  NO-FIN-EMP                              VALUE  'N'.
 
+           05  SW-CHECKPOINT                   PIC  X(1)   VALUE  'N'.
+               88  SI-FIN-CHECKPOINT                       VALUE  'S'.
+               88  NO-FIN-CHECKPOINT                       VALUE  'N'.
+
+           05  SW-REINICIO                     PIC  X(1)   VALUE  'N'.
+               88  SI-REINICIO                             VALUE  'R'.
+               88  NO-REINICIO                             VALUE  'N'.
+
+           05  SW-MODO-CRUCE                   PIC  X(1)   VALUE  'N'.
+               88  SI-CRUCE-EXTERNO                        VALUE  'J'.
+               88  NO-CRUCE-EXTERNO                        VALUE  'N'.
+
+           05  SW-TRA-CRUZADO                  PIC  X(1)   VALUE  'N'.
+               88  SI-TRA-CRUZADO                          VALUE  'S'.
+               88  NO-TRA-CRUZADO                          VALUE  'N'.
+
+           05  SW-BUFFER-TRA                   PIC  X(1)   VALUE  'N'.
+               88  SI-BUFFER-FIN-TRA                       VALUE  'S'.
+               88  NO-BUFFER-FIN-TRA                       VALUE  'N'.
+
+           05  SW-BUFFER-EMP                   PIC  X(1)   VALUE  'N'.
+               88  SI-BUFFER-FIN-EMP                       VALUE  'S'.
+               88  NO-BUFFER-FIN-EMP                       VALUE  'N'.
+
+       01  WS-PARAM-LINEA               PIC  X(2)   VALUE  SPACES.
+
       *++++++++++++++++++*
       *    LITERALES     *
       *++++++++++++++++++*
@@ -88,41 +154,182 @@
       *    VARIABLES DE TRABAJO     *
       *+++++++++++++++++++++++++++++*
        01  WS-CLAVE-TRA-ENT.
-           05  WS-CLAVE-TRA-NOM            PIC  X(9).
-           05  WS-CLAVE-TRA-COD            PIC  X(1).
+           05  WS-CLAVE-TRA-NOM            PIC  X(6).
+           05  WS-CLAVE-TRA-COD            PIC  X(4).
+           05  WS-CLAVE-TRA-IMPORTE        PIC  9(7)V99.
+
+       01  WS-TRAILER-TRA  REDEFINES  WS-CLAVE-TRA-ENT.
+           05  WS-TRAILER-TRA-MARCA        PIC  X(3).
+           05  WS-TRAILER-TRA-CONTADOR     PIC  9(7).
+           05  FILLER                      PIC  X(9).
 
        01  WS-CLAVE-EMP-ENT.
-           05  WS-CLAVE-EMP-EMP            PIC  X(9).
-           05  WS-CLAVE-EMP-COD            PIC  X(1).
+           05  WS-CLAVE-EMP-EMP            PIC  X(6).
+           05  WS-CLAVE-EMP-COD            PIC  X(4).
+           05  WS-CLAVE-EMP-IMPORTE        PIC  9(7)V99.
+
+       01  WS-TRAILER-EMP  REDEFINES  WS-CLAVE-EMP-ENT.
+           05  WS-TRAILER-EMP-MARCA        PIC  X(3).
+           05  WS-TRAILER-EMP-CONTADOR     PIC  9(7).
+           05  FILLER                      PIC  X(9).
+
+      *++++++++++++++++++++++++++++++++++++++++*
+      *    BUFFER DE UN REGISTRO (ANTICIPO)    *
+      *    PARA DISTINGUIR TRAILER DE UN DATO  *
+      *    QUE EMPIECE POR 'FIN' POR CASUALIDAD*
+      *++++++++++++++++++++++++++++++++++++++++*
+       01  WS-BUFFER-TRA-ENT               PIC  X(19)  VALUE SPACES.
+       01  WS-BUFFER-EMP-ENT               PIC  X(19)  VALUE SPACES.
+
+      *++++++++++++++++++++++++++++++++++++++++*
+      *    CONTADORES ESPERADOS SEGUN TRAILER  *
+      *++++++++++++++++++++++++++++++++++++++++*
+       01  WS-TRAILER-ESPERADO.
+           05  WS-TRAILER-ESPERADO-TRA     PIC  9(7)  VALUE ZEROES.
+           05  WS-TRAILER-ESPERADO-EMP     PIC  9(7)  VALUE ZEROES.
 
        01  WS-SALIDA.
-           05  WS-SALIDA-NOM               PIC  X(9).
+           05  WS-SALIDA-NOM               PIC  X(6).
            05  FILLER                      PIC  X(1)  VALUE  ' '.
-           05  WS-SALIDA-EMP               PIC  X(9).
+           05  WS-SALIDA-EMP               PIC  X(6).
+           05  FILLER                      PIC  X(1)  VALUE  ' '.
+           05  WS-SALIDA-IMPORTE           PIC  9(7)V99.
+
+      *++++++++++++++++++++++++++++++++++++++++*
+      *    ROTURA DE CONTROL POR TRABAJADOR     *
+      *++++++++++++++++++++++++++++++++++++++++*
+       01  WS-CTL-ROTURA.
+           05  WS-CTL-TRA-ANT              PIC  X(6)   VALUE SPACES.
+           05  WS-CTL-TRA-CUENTA           PIC  9(5)   VALUE ZEROES.
+
+      *++++++++++++++++++++++++++++++++++++++++*
+      *    TABLA DE TOTALES POR EMPRESA         *
+      *    (EMP-ENTRADA NO VIENE ORDENADO POR   *
+      *    NOMBRE DE EMPRESA DENTRO DE CADA     *
+      *    GRUPO DE TRABAJADOR, SOLO POR WS-    *
+      *    CLAVE-EMP-COD: UNA MISMA EMPRESA     *
+      *    PUEDE REAPARECER EN GRUPOS NO        *
+      *    CONTIGUOS, POR LO QUE EL TOTAL SE    *
+      *    ACUMULA EN ESTA TABLA EN LUGAR DE EN *
+      *    UNA ROTURA SECUENCIAL)               *
+      *++++++++++++++++++++++++++++++++++++++++*
+       01  WS-TAB-EMPRESAS.
+           05  WS-TAB-EMP-CUENTA           PIC  9(4)   VALUE ZEROES.
+           05  WS-TAB-EMP-ENTRADA  OCCURS  1  TO  9999  TIMES
+                                   DEPENDING ON  WS-TAB-EMP-CUENTA
+                                   INDEXED BY  WS-TAB-EMP-IDX.
+               10  WS-TAB-EMP-NOM          PIC  X(6).
+               10  WS-TAB-EMP-IMPORTE      PIC  9(9)V99.
+
+      *++++++++++++++++++++++++++++++++++++++++*
+      *    CHECKPOINT / REINICIO               *
+      *++++++++++++++++++++++++++++++++++++++++*
+       01  WS-CHECKPOINT-REG.
+           05  WS-CKPT-LEIDOS-TRA          PIC  9(7).
+           05  WS-CKPT-LEIDOS-EMP          PIC  9(7).
+           05  WS-CKPT-ESCRITOS-SAL        PIC  9(7).
+           05  WS-CKPT-NOCRUZ-TRA          PIC  9(7).
+           05  WS-CKPT-NOCRUZ-EMP          PIC  9(7).
+           05  WS-CKPT-CTL-TRA-ANT         PIC  X(6).
+           05  WS-CKPT-CTL-TRA-CUENTA      PIC  9(5).
+           05  WS-CKPT-CLAVE-TRA           PIC  X(19).
+           05  WS-CKPT-CLAVE-EMP           PIC  X(19).
+
+       77  WS-CKPT-CADA                    PIC  9(2)  COMP-3
+                                   VALUE  10.
+       77  WS-CKPT-RESTO                   PIC  9(2).
+       77  WS-CKPT-COCIENTE                PIC  9(7).
+
+      *++++++++++++++++++++++++++++++++++++++++*
+      *    INFORME DE CONTROL                  *
+      *++++++++++++++++++++++++++++++++++++++++*
+       01  WS-INFORME.
+           05  WS-INF-FECHA                 PIC  X(8).
+           05  FILLER                       PIC  X(1)  VALUE  ' '.
+           05  WS-INF-LEIDOS-TRA            PIC  9(7).
+           05  FILLER                       PIC  X(1)  VALUE  ' '.
+           05  WS-INF-LEIDOS-EMP            PIC  9(7).
+           05  FILLER                       PIC  X(1)  VALUE  ' '.
+           05  WS-INF-ESCRITOS-SAL          PIC  9(7).
+           05  FILLER                       PIC  X(1)  VALUE  ' '.
+           05  WS-INF-NOCRUZ-TRA            PIC  9(7).
+           05  FILLER                       PIC  X(1)  VALUE  ' '.
+           05  WS-INF-NOCRUZ-EMP            PIC  9(7).
+
+      *++++++++++++++++++++++++++++++++++++++++*
+      *    LINEAS DE ROTURA PARA CRUCE-INFORME   *
+      *++++++++++++++++++++++++++++++++++++++++*
+       01  WS-INF-EMPRESA-LINEA.
+           05  FILLER                       PIC  X(14)
+                                   VALUE  'TOTAL EMPRESA '.
+           05  WS-INFL-EMP-COD              PIC  X(6).
+           05  FILLER                       PIC  X(9)
+                                   VALUE  ' IMPORTE '.
+           05  WS-INFL-EMP-IMPORTE          PIC  9(9)V99.
+
+       01  WS-INF-TRABAJADOR-LINEA.
+           05  FILLER                       PIC  X(17)
+                                   VALUE  'TOTAL TRABAJADOR '.
+           05  WS-INFL-TRA-NOM              PIC  X(6).
+           05  FILLER                       PIC  X(8)
+                                   VALUE  ' CRUCES '.
+           05  WS-INFL-TRA-CUENTA           PIC  9(5).
 
       *++++++++++++++++++++++++++++++++++++++++*
       *    VARIABLES DE CONTROL-CONTADORES     *
       *++++++++++++++++++++++++++++++++++++++++*
        01  WS-CONTADORES.
-           05  WS-CONT-LEIDOS-TRA          PIC  9(2)  COMP-3
+           05  WS-CONT-LEIDOS-TRA          PIC  9(7)  COMP-3
                                    VALUE ZEROES.
-           05  WS-CONT-LEIDOS-EMP          PIC  9(2)  COMP-3
+           05  WS-CONT-LEIDOS-EMP          PIC  9(7)  COMP-3
                                    VALUE ZEROES.
-           05  WS-CONT-ESCRITOS-SAL        PIC  9(2)  COMP-3
+           05  WS-CONT-ESCRITOS-SAL        PIC  9(7)  COMP-3
+                                   VALUE ZEROES.
+           05  WS-CONT-NOCRUZ-TRA          PIC  9(7)  COMP-3
+                                   VALUE ZEROES.
+           05  WS-CONT-NOCRUZ-EMP          PIC  9(7)  COMP-3
                                    VALUE ZEROES.
 
        01  WS-TEXTO-PARRAFO.
 
            05  WS-1200-APERTURA-FICHEROS   PIC  X(30)
                                    VALUE  '1200-APERTURA-FICHEROS'.
-           05  WS-1300-LECTURA-TRA-ENT     PIC  X(30)
-                                   VALUE  '1300-LECT-TRA-ENT'.
-           05  WS-1400-LECTURA-EMP-ENT    PIC  X(30)
-                                   VALUE  '1400-LECT-EMP-ENT'.
            05  WS-2100-ESCRIBE-SALIDA      PIC  X(30)
                                    VALUE  '2100-ESCRIBE-SALIDA'.
+           05  WS-2200-ESCRIBE-TRA-NOCRUZ  PIC  X(30)
+                                   VALUE  '2200-ESCRIBE-TRA-NOCRUZ'.
+           05  WS-2300-ESCRIBE-EMP-NOCRUZ  PIC  X(30)
+                                   VALUE  '2300-ESCRIBE-EMP-NOCRUZ'.
+           05  WS-1280-SALTA-TRA-ENT       PIC  X(30)
+                                   VALUE  '1280-SALTA-TRA-ENT'.
+           05  WS-1285-SALTA-EMP-ENT       PIC  X(30)
+                                   VALUE  '1285-SALTA-EMP-ENT'.
            05  WS-5000-CIERRA-FICHEROS     PIC  X(30)
                                    VALUE  '5000-CIERRA-FICHEROS'.
+           05  WS-9995-ESCRIBE-INFORME     PIC  X(30)
+                                   VALUE  '9995-ESCRIBE-INFORME'.
+           05  WS-2900-VALIDA-TRAILERS     PIC  X(30)
+                                   VALUE  '2900-VALIDA-TRAILERS'.
+           05  WS-TXT-DESCUADRE            PIC  X(20)
+                                   VALUE  'DESCUADRE DE TRAILER'.
+           05  WS-2110-GRABA-SALIDA        PIC  X(30)
+                                   VALUE  '2110-GRABA-SALIDA'.
+           05  WS-2150-ACUMULA-EMPRESA     PIC  X(30)
+                                   VALUE  '2150-ACUMULA-EMPRESA'.
+           05  WS-2170-ROTURA-TRABAJADOR   PIC  X(30)
+                                   VALUE  '2170-ROTURA-TRABAJADOR'.
+           05  WS-1310-LLENA-BUFFER-TRA    PIC  X(30)
+                                   VALUE  '1310-LLENA-BUFFER-TRA'.
+           05  WS-1410-LLENA-BUFFER-EMP    PIC  X(30)
+                                   VALUE  '1410-LLENA-BUFFER-EMP'.
+           05  WS-1270-RECUPERA-CHECKPNT   PIC  X(30)
+                                   VALUE  '1270-RECUPERA-CHECKPOINT'.
+           05  WS-1290-ESCRIBE-CHECKPNT    PIC  X(30)
+                                   VALUE  '1290-ESCRIBE-CHECKPOINT'.
+           05  WS-2160-IMPRIME-EMPRESA     PIC  X(30)
+                                   VALUE  '2160-IMPRIME-EMPRESA'.
+           05  WS-2180-IMPRIME-TRABAJADOR  PIC  X(30)
+                                   VALUE  '2180-IMPRIME-TRABAJADOR'.
 
 
       *================================================================*
@@ -140,7 +347,29 @@
        1000-INICIO.
 
            PERFORM  1100-INICIALIZA-REGISTROS
+
+           ACCEPT  WS-PARAM-LINEA  FROM  COMMAND-LINE
+           MOVE    WS-PARAM-LINEA(1:1)  TO  SW-REINICIO
+           MOVE    WS-PARAM-LINEA(2:1)  TO  SW-MODO-CRUCE
+
+      *    SIN PARAMETROS EN LA LINEA DE MANDATOS, COMMAND-LINE DEJA
+      *    LOS CONMUTADORES A BLANCOS: SE FUERZA EL ARRANQUE NORMAL.
+           IF  SW-REINICIO  =  SPACE
+               MOVE  'N'  TO  SW-REINICIO
+           END-IF
+           IF  SW-MODO-CRUCE  =  SPACE
+               MOVE  'N'  TO  SW-MODO-CRUCE
+           END-IF
+
            PERFORM  1200-APERTURA-FICHEROS
+
+           IF  SI-REINICIO
+               PERFORM  1270-RECUPERA-CHECKPOINT
+           END-IF
+
+           PERFORM  1310-LLENA-BUFFER-TRA
+           PERFORM  1410-LLENA-BUFFER-EMP
+
            PERFORM  1300-LECTURA-TRA-ENT
            PERFORM  1400-LECTURA-EMP-ENT
 
@@ -154,6 +383,7 @@
                        WS-CLAVE-EMP-ENT
                        WS-SALIDA
                        WS-CONTADORES
+                       WS-CHECKPOINT-REG
 
            .
 
@@ -162,7 +392,19 @@
 
            OPEN  INPUT  TRA-ENTRADA
                         EMP-ENTRADA
-                OUTPUT  CRUCE-SALIDA
+
+           IF  SI-REINICIO
+               OPEN  EXTEND  CRUCE-SALIDA
+                             TRA-NO-CRUZADOS
+                             EMP-NO-CRUZADOS
+                             CRUCE-INFORME
+           ELSE
+               OPEN  OUTPUT  CRUCE-SALIDA
+                             TRA-NO-CRUZADOS
+                             EMP-NO-CRUZADOS
+                             CTL-CHECKPOINT
+                             CRUCE-INFORME
+           END-IF
 
            IF  FS-TRA-ENTRADA NOT = '00' AND FS-TRA-ENTRADA NOT = '10'
                MOVE  'ERROR DE APERTURA'          TO  WS-ERROR-ACCION
@@ -182,48 +424,264 @@
                PERFORM 9500-ERROR-STATUS-FICHERO
            END-IF
 
+           IF  FS-TRA-NOCRUZ NOT = '00' AND FS-TRA-NOCRUZ NOT = '10'
+               MOVE 'ERROR DE APERTURA'           TO  WS-ERROR-ACCION
+               MOVE  WS-1200-APERTURA-FICHEROS    TO  WS-ERROR-PARRAFO
+               PERFORM 9500-ERROR-STATUS-FICHERO
+           END-IF
+
+           IF  FS-EMP-NOCRUZ NOT = '00' AND FS-EMP-NOCRUZ NOT = '10'
+               MOVE 'ERROR DE APERTURA'           TO  WS-ERROR-ACCION
+               MOVE  WS-1200-APERTURA-FICHEROS    TO  WS-ERROR-PARRAFO
+               PERFORM 9500-ERROR-STATUS-FICHERO
+           END-IF
+
+           IF  NO-REINICIO
+               IF  FS-CHECKPOINT NOT = '00' AND
+                   FS-CHECKPOINT NOT = '10'
+                   MOVE 'ERROR DE APERTURA'       TO  WS-ERROR-ACCION
+                   MOVE  WS-1200-APERTURA-FICHEROS
+                                                   TO  WS-ERROR-PARRAFO
+                   PERFORM 9500-ERROR-STATUS-FICHERO
+               END-IF
+           END-IF
+
+           IF  FS-INFORME NOT = '00' AND FS-INFORME NOT = '10'
+               MOVE 'ERROR DE APERTURA'           TO  WS-ERROR-ACCION
+               MOVE  WS-1200-APERTURA-FICHEROS    TO  WS-ERROR-PARRAFO
+               PERFORM 9500-ERROR-STATUS-FICHERO
+           END-IF
+
            .
 
 
        1300-LECTURA-TRA-ENT.
 
-           READ  TRA-ENTRADA  INTO  WS-CLAVE-TRA-ENT
+           IF  SI-BUFFER-FIN-TRA
+               MOVE  HIGH-VALUES  TO  WS-CLAVE-TRA-COD
+               SET   SI-FIN-TRA   TO  TRUE
+           ELSE
+               MOVE  WS-BUFFER-TRA-ENT  TO  WS-CLAVE-TRA-ENT
+
+               PERFORM  1310-LLENA-BUFFER-TRA
+
+               IF  WS-TRAILER-TRA-MARCA = 'FIN'
+                   AND  SI-BUFFER-FIN-TRA
+                   MOVE  WS-TRAILER-TRA-CONTADOR
+                                    TO  WS-TRAILER-ESPERADO-TRA
+                   MOVE  HIGH-VALUES  TO  WS-CLAVE-TRA-COD
+                   SET   SI-FIN-TRA   TO  TRUE
+               ELSE
+                   ADD  1  TO  WS-CONT-LEIDOS-TRA
+               END-IF
+           END-IF
+
+           .
+
+
+       1310-LLENA-BUFFER-TRA.
+
+           READ  TRA-ENTRADA  INTO  WS-BUFFER-TRA-ENT
 
            EVALUATE  FS-TRA-ENTRADA
 
                WHEN  '00'
-                     ADD  1  TO  WS-CONT-LEIDOS-TRA
+                     SET  NO-BUFFER-FIN-TRA  TO  TRUE
 
                WHEN  '10'
-                     MOVE  HIGH-VALUES  TO  WS-CLAVE-TRA-COD
-                     SET   SI-FIN-TRA   TO  TRUE
+                     SET  SI-BUFFER-FIN-TRA  TO  TRUE
 
                WHEN  OTHER
-                     MOVE     WS-1300-LECTURA-TRA-ENT
+                     MOVE     WS-1310-LLENA-BUFFER-TRA
                                         TO  WS-ERROR-PARRAFO
                      PERFORM  9500-ERROR-STATUS-FICHERO
 
+           END-EVALUATE
+
            .
 
 
        1400-LECTURA-EMP-ENT.
 
-           READ  EMP-ENTRADA  INTO  WS-CLAVE-EMP-ENT
+           IF  SI-BUFFER-FIN-EMP
+               MOVE  HIGH-VALUES  TO  WS-CLAVE-EMP-COD
+               SET   SI-FIN-EMP   TO  TRUE
+           ELSE
+               MOVE  WS-BUFFER-EMP-ENT  TO  WS-CLAVE-EMP-ENT
+
+               PERFORM  1410-LLENA-BUFFER-EMP
+
+               IF  WS-TRAILER-EMP-MARCA = 'FIN'
+                   AND  SI-BUFFER-FIN-EMP
+                   MOVE  WS-TRAILER-EMP-CONTADOR
+                                    TO  WS-TRAILER-ESPERADO-EMP
+                   MOVE  HIGH-VALUES  TO  WS-CLAVE-EMP-COD
+                   SET   SI-FIN-EMP   TO  TRUE
+               ELSE
+                   ADD  1  TO  WS-CONT-LEIDOS-EMP
+               END-IF
+           END-IF
+
+           .
+
+
+       1410-LLENA-BUFFER-EMP.
+
+           READ  EMP-ENTRADA  INTO  WS-BUFFER-EMP-ENT
 
            EVALUATE  FS-EMP-ENTRADA
 
                WHEN  '00'
-                     ADD  1  TO  WS-CONT-LEIDOS-EMP
+                     SET  NO-BUFFER-FIN-EMP  TO  TRUE
 
                WHEN  '10'
-                     MOVE  HIGH-VALUES  TO  WS-CLAVE-EMP-COD
-                     SET   SI-FIN-EMP   TO  TRUE
+                     SET  SI-BUFFER-FIN-EMP  TO  TRUE
 
                WHEN  OTHER
-                     MOVE     WS-1400-LECTURA-EMP-ENT
+                     MOVE     WS-1410-LLENA-BUFFER-EMP
                                         TO  WS-ERROR-PARRAFO
                      PERFORM  9500-ERROR-STATUS-FICHERO
 
+           END-EVALUATE
+
+           .
+
+
+       1270-RECUPERA-CHECKPOINT.
+
+           OPEN  INPUT  CTL-CHECKPOINT
+
+           IF  FS-CHECKPOINT NOT = '00' AND FS-CHECKPOINT NOT = '10'
+               MOVE  'ERROR DE APERTURA'        TO  WS-ERROR-ACCION
+               MOVE  WS-1270-RECUPERA-CHECKPNT  TO  WS-ERROR-PARRAFO
+               PERFORM 9500-ERROR-STATUS-FICHERO
+           END-IF
+
+           PERFORM  1275-LEE-CHECKPOINT
+           UNTIL    SI-FIN-CHECKPOINT
+
+           CLOSE  CTL-CHECKPOINT
+
+           MOVE  WS-CKPT-LEIDOS-TRA      TO  WS-CONT-LEIDOS-TRA
+           MOVE  WS-CKPT-LEIDOS-EMP      TO  WS-CONT-LEIDOS-EMP
+           MOVE  WS-CKPT-ESCRITOS-SAL    TO  WS-CONT-ESCRITOS-SAL
+           MOVE  WS-CKPT-NOCRUZ-TRA      TO  WS-CONT-NOCRUZ-TRA
+           MOVE  WS-CKPT-NOCRUZ-EMP      TO  WS-CONT-NOCRUZ-EMP
+           MOVE  WS-CKPT-CTL-TRA-ANT     TO  WS-CTL-TRA-ANT
+           MOVE  WS-CKPT-CTL-TRA-CUENTA  TO  WS-CTL-TRA-CUENTA
+
+           PERFORM  1280-SALTA-TRA-ENT
+           WS-CKPT-LEIDOS-TRA  TIMES
+
+           PERFORM  1285-SALTA-EMP-ENT
+           WS-CKPT-LEIDOS-EMP  TIMES
+
+           OPEN  EXTEND  CTL-CHECKPOINT
+
+           IF  FS-CHECKPOINT NOT = '00' AND FS-CHECKPOINT NOT = '10'
+               MOVE  'ERROR DE APERTURA'        TO  WS-ERROR-ACCION
+               MOVE  WS-1270-RECUPERA-CHECKPNT  TO  WS-ERROR-PARRAFO
+               PERFORM 9500-ERROR-STATUS-FICHERO
+           END-IF
+
+           .
+
+
+       1275-LEE-CHECKPOINT.
+
+           READ  CTL-CHECKPOINT  INTO  WS-CHECKPOINT-REG
+
+           IF  FS-CHECKPOINT  =  '10'
+               SET  SI-FIN-CHECKPOINT  TO  TRUE
+           END-IF
+
+           .
+
+
+       1280-SALTA-TRA-ENT.
+
+           READ  TRA-ENTRADA
+
+           IF  FS-TRA-ENTRADA  NOT =  '00'
+               MOVE  WS-1280-SALTA-TRA-ENT   TO  WS-ERROR-PARRAFO
+               MOVE  'ERROR DE REINICIO'     TO  WS-ERROR-ACCION
+               PERFORM  9500-ERROR-STATUS-FICHERO
+           END-IF
+
+           .
+
+
+       1285-SALTA-EMP-ENT.
+
+           READ  EMP-ENTRADA  INTO  WS-CLAVE-EMP-ENT
+
+           IF  FS-EMP-ENTRADA  NOT =  '00'
+               MOVE  WS-1285-SALTA-EMP-ENT   TO  WS-ERROR-PARRAFO
+               MOVE  'ERROR DE REINICIO'     TO  WS-ERROR-ACCION
+               PERFORM  9500-ERROR-STATUS-FICHERO
+           END-IF
+
+      *    WS-TAB-EMPRESAS SOLO VIVE EN MEMORIA: AL REINICIAR SE
+      *    RECONSTRUYE VOLVIENDO A ACUMULAR CADA REGISTRO EMP QUE SE
+      *    SALTA AQUI, QUE ES EXACTAMENTE EL CONJUNTO YA ACUMULADO
+      *    ANTES DEL CHECKPOINT.
+           PERFORM  2150-ACUMULA-EMPRESA
+
+           .
+
+
+       1295-CHECKPOINT-SI-PROCEDE.
+
+      *    SOLO SE GRABA CHECKPOINT AL CIERRE DE UN GRUPO DE TRABAJADOR
+      *    COMPLETO (TRA-ENTRADA ACABA DE AGOTAR SUS EMPRESAS), NUNCA
+      *    A MITAD DE GRUPO: UN REINICIO QUE SALTASE UN TRABAJADOR CON
+      *    EMPRESAS AUN POR LEER PERDERIA ESE GRUPO (VER WS-CKPT-CADA).
+           DIVIDE  WS-CONT-LEIDOS-TRA  BY  WS-CKPT-CADA
+               GIVING    WS-CKPT-COCIENTE
+               REMAINDER WS-CKPT-RESTO
+
+           IF  WS-CKPT-RESTO  =  0
+               PERFORM  1290-ESCRIBE-CHECKPOINT
+           END-IF
+
+           .
+
+
+       1290-ESCRIBE-CHECKPOINT.
+
+           MOVE  WS-CONT-LEIDOS-TRA    TO  WS-CKPT-LEIDOS-TRA
+
+      *    WS-CONT-LEIDOS-EMP YA CUENTA EL REGISTRO EMP-ENTRADA ACTUAL,
+      *    QUE TODAVIA NO SE HA ENFRENTADO AL PROXIMO GRUPO DE TRA Y
+      *    POR TANTO NO PUEDE DARSE POR LEIDO: SE RESTA UNO PARA QUE
+      *    EL REINICIO LO DEJE COMO ACTUAL EN LUGAR DE SALTARLO.
+           IF  NO-FIN-EMP
+               SUBTRACT  1  FROM  WS-CONT-LEIDOS-EMP
+                              GIVING  WS-CKPT-LEIDOS-EMP
+           ELSE
+               MOVE  WS-CONT-LEIDOS-EMP    TO  WS-CKPT-LEIDOS-EMP
+           END-IF
+
+           MOVE  WS-CONT-ESCRITOS-SAL  TO  WS-CKPT-ESCRITOS-SAL
+           MOVE  WS-CONT-NOCRUZ-TRA    TO  WS-CKPT-NOCRUZ-TRA
+           MOVE  WS-CONT-NOCRUZ-EMP    TO  WS-CKPT-NOCRUZ-EMP
+           MOVE  WS-CTL-TRA-ANT        TO  WS-CKPT-CTL-TRA-ANT
+           MOVE  WS-CTL-TRA-CUENTA     TO  WS-CKPT-CTL-TRA-CUENTA
+           MOVE  WS-CLAVE-TRA-ENT      TO  WS-CKPT-CLAVE-TRA
+           MOVE  WS-CLAVE-EMP-ENT      TO  WS-CKPT-CLAVE-EMP
+
+           WRITE  REG-CHECKPOINT  FROM  WS-CHECKPOINT-REG
+
+           EVALUATE  FS-CHECKPOINT
+               WHEN  '00'
+                     CONTINUE
+               WHEN  OTHER
+                     MOVE  WS-1290-ESCRIBE-CHECKPNT
+                                           TO  WS-ERROR-PARRAFO
+                     MOVE  'ERROR DE ESCRITURA'      TO  WS-ERROR-ACCION
+                     PERFORM  9500-ERROR-STATUS-FICHERO
+           END-EVALUATE
+
            .
 
 
@@ -233,18 +691,36 @@
 
                MOVE  WS-CLAVE-TRA-NOM    TO  WS-SALIDA-NOM
                MOVE  WS-CLAVE-EMP-EMP    TO  WS-SALIDA-EMP
+               MOVE  WS-CLAVE-EMP-IMPORTE TO  WS-SALIDA-IMPORTE
 
                PERFORM  2100-ESCRIBE-SALIDA
+               SET      SI-TRA-CRUZADO   TO  TRUE
                PERFORM  1400-LECTURA-EMP-ENT
 
            ELSE
 
                IF  WS-CLAVE-TRA-COD  <  WS-CLAVE-EMP-COD
 
+                   IF  NO-FIN-TRA  AND  NO-TRA-CRUZADO
+                       IF  SI-CRUCE-EXTERNO
+                           PERFORM  2250-ESCRIBE-TRA-OUTER
+                       ELSE
+                           PERFORM  2200-ESCRIBE-TRA-NOCRUZ
+                       END-IF
+                   END-IF
+                   PERFORM  1295-CHECKPOINT-SI-PROCEDE
                    PERFORM  1300-LECTURA-TRA-ENT
+                   SET      NO-TRA-CRUZADO  TO  TRUE
 
                ELSE
 
+                   IF  NO-FIN-EMP
+                       IF  SI-CRUCE-EXTERNO
+                           PERFORM  2350-ESCRIBE-EMP-OUTER
+                       ELSE
+                           PERFORM  2300-ESCRIBE-EMP-NOCRUZ
+                       END-IF
+                   END-IF
                    PERFORM  1400-LECTURA-EMP-ENT
 
                END-IF
@@ -256,6 +732,15 @@
 
        2100-ESCRIBE-SALIDA.
 
+           PERFORM  2150-ACUMULA-EMPRESA
+           PERFORM  2170-ROTURA-TRABAJADOR
+           PERFORM  2110-GRABA-SALIDA
+
+           .
+
+
+       2110-GRABA-SALIDA.
+
            WRITE  REG-SALIDA  FROM  WS-SALIDA
 
            EVALUATE  FS-SALIDA
@@ -265,19 +750,233 @@
                WHEN  '10'
                      CONTINUE
                WHEN  OTHER
-                     MOVE  WS-2100-ESCRIBE-SALIDA  TO  WS-ERROR-PARRAFO
+                     MOVE  WS-2110-GRABA-SALIDA    TO  WS-ERROR-PARRAFO
+                     MOVE  'ERROR DE ESCRITURA'    TO  WS-ERROR-ACCION
+                     PERFORM  9500-ERROR-STATUS-FICHERO
+
+           .
+
+
+      *++++++++++++++++++++++++++++++++++++++++*
+      *    CRUCE EXTERNO (OUTER JOIN)           *
+      *++++++++++++++++++++++++++++++++++++++++*
+       2250-ESCRIBE-TRA-OUTER.
+
+           MOVE  WS-CLAVE-TRA-NOM      TO  WS-SALIDA-NOM
+           MOVE  SPACES                TO  WS-SALIDA-EMP
+           MOVE  WS-CLAVE-TRA-IMPORTE  TO  WS-SALIDA-IMPORTE
+
+           PERFORM  2110-GRABA-SALIDA
+
+      *    EL TRABAJADOR SIGUE SIN CRUZAR, AUNQUE EN MODO EXTERNO SU
+      *    REGISTRO VAYA DIRECTO A CRUCE-SALIDA EN LUGAR DE A
+      *    TRA-NO-CRUZADOS: EL DESGLOSE DE CRUCE-INFORME DEBE SEGUIR
+      *    CONTANDOLO COMO NO CRUZADO.
+           IF  FS-SALIDA  =  '00'
+               ADD  1  TO  WS-CONT-NOCRUZ-TRA
+           END-IF
+
+           .
+
+
+       2350-ESCRIBE-EMP-OUTER.
+
+           MOVE  SPACES                TO  WS-SALIDA-NOM
+           MOVE  WS-CLAVE-EMP-EMP      TO  WS-SALIDA-EMP
+           MOVE  WS-CLAVE-EMP-IMPORTE  TO  WS-SALIDA-IMPORTE
+
+           PERFORM  2110-GRABA-SALIDA
+
+           IF  FS-SALIDA  =  '00'
+               ADD  1  TO  WS-CONT-NOCRUZ-EMP
+           END-IF
+
+           .
+
+
+      *++++++++++++++++++++++++++++++++++++++++*
+      *    TOTAL POR EMPRESA (TABLA)             *
+      *    EMP-ENTRADA SOLO VIENE ORDENADO POR   *
+      *    WS-CLAVE-EMP-COD DENTRO DE CADA       *
+      *    GRUPO DE TRABAJADOR, NO GLOBALMENTE   *
+      *    POR WS-CLAVE-EMP-EMP: UNA MISMA       *
+      *    EMPRESA PUEDE VOLVER A APARECER EN    *
+      *    UN GRUPO NO CONTIGUO, ASI QUE EL      *
+      *    TOTAL SE ACUMULA POR BUSQUEDA EN      *
+      *    WS-TAB-EMPRESAS EN LUGAR DE POR UNA   *
+      *    ROTURA SECUENCIAL.                    *
+      *++++++++++++++++++++++++++++++++++++++++*
+       2150-ACUMULA-EMPRESA.
+
+           SET  WS-TAB-EMP-IDX  TO  1
+
+           SEARCH  WS-TAB-EMP-ENTRADA
+               AT END
+                   ADD  1  TO  WS-TAB-EMP-CUENTA
+                   SET  WS-TAB-EMP-IDX  TO  WS-TAB-EMP-CUENTA
+                   MOVE  WS-CLAVE-EMP-EMP  TO
+                         WS-TAB-EMP-NOM (WS-TAB-EMP-IDX)
+                   MOVE  ZEROES  TO
+                         WS-TAB-EMP-IMPORTE (WS-TAB-EMP-IDX)
+               WHEN  WS-TAB-EMP-NOM (WS-TAB-EMP-IDX)
+                         =  WS-CLAVE-EMP-EMP
+                   CONTINUE
+           END-SEARCH
+
+           ADD  WS-CLAVE-EMP-IMPORTE  TO
+                WS-TAB-EMP-IMPORTE (WS-TAB-EMP-IDX)
+
+           .
+
+
+       2160-IMPRIME-EMPRESA.
+
+           DISPLAY  'TOTAL EMPRESA ' WS-TAB-EMP-NOM (WS-TAB-EMP-IDX)
+                    ' IMPORTE '   WS-TAB-EMP-IMPORTE (WS-TAB-EMP-IDX)
+
+           MOVE  WS-TAB-EMP-NOM (WS-TAB-EMP-IDX)
+                                     TO  WS-INFL-EMP-COD
+           MOVE  WS-TAB-EMP-IMPORTE (WS-TAB-EMP-IDX)
+                                     TO  WS-INFL-EMP-IMPORTE
+
+           WRITE  REG-INFORME  FROM  WS-INF-EMPRESA-LINEA
+
+           EVALUATE  FS-INFORME
+               WHEN  '00'
+                     CONTINUE
+               WHEN  OTHER
+                     MOVE  WS-2160-IMPRIME-EMPRESA
+                                           TO  WS-ERROR-PARRAFO
+                     MOVE  'ERROR DE ESCRITURA'     TO  WS-ERROR-ACCION
+                     PERFORM  9500-ERROR-STATUS-FICHERO
+           END-EVALUATE
+
+           .
+
+
+      *++++++++++++++++++++++++++++++++++++++++*
+      *    ROTURA DE CONTROL POR TRABAJADOR     *
+      *++++++++++++++++++++++++++++++++++++++++*
+       2170-ROTURA-TRABAJADOR.
+
+           IF  WS-CLAVE-TRA-NOM  NOT =  WS-CTL-TRA-ANT
+               IF  WS-CTL-TRA-ANT  NOT =  SPACES
+                   PERFORM  2180-IMPRIME-TRABAJADOR
+               END-IF
+               MOVE  WS-CLAVE-TRA-NOM  TO  WS-CTL-TRA-ANT
+               MOVE  ZEROES            TO  WS-CTL-TRA-CUENTA
+           END-IF
+
+           ADD  1  TO  WS-CTL-TRA-CUENTA
+
+           .
+
+
+       2180-IMPRIME-TRABAJADOR.
+
+           DISPLAY  'TOTAL TRABAJADOR ' WS-CTL-TRA-ANT
+                    ' CRUCES '          WS-CTL-TRA-CUENTA
+
+           MOVE  WS-CTL-TRA-ANT     TO  WS-INFL-TRA-NOM
+           MOVE  WS-CTL-TRA-CUENTA  TO  WS-INFL-TRA-CUENTA
+
+           WRITE  REG-INFORME  FROM  WS-INF-TRABAJADOR-LINEA
+
+           EVALUATE  FS-INFORME
+               WHEN  '00'
+                     CONTINUE
+               WHEN  OTHER
+                     MOVE  WS-2180-IMPRIME-TRABAJADOR
+                                           TO  WS-ERROR-PARRAFO
+                     MOVE  'ERROR DE ESCRITURA'   TO  WS-ERROR-ACCION
+                     PERFORM  9500-ERROR-STATUS-FICHERO
+           END-EVALUATE
+
+           .
+
+
+       2200-ESCRIBE-TRA-NOCRUZ.
+
+           WRITE  REG-TRA-NOCRUZ  FROM  WS-CLAVE-TRA-ENT
+
+           EVALUATE  FS-TRA-NOCRUZ
+
+               WHEN  '00'
+                     ADD  1  TO  WS-CONT-NOCRUZ-TRA
+               WHEN  '10'
+                     CONTINUE
+               WHEN  OTHER
+                     MOVE  WS-2200-ESCRIBE-TRA-NOCRUZ
+                                                  TO  WS-ERROR-PARRAFO
                      MOVE  'ERROR DE ESCRITURA'    TO  WS-ERROR-ACCION
                      PERFORM  9500-ERROR-STATUS-FICHERO
 
            .
 
 
+       2300-ESCRIBE-EMP-NOCRUZ.
+
+           WRITE  REG-EMP-NOCRUZ  FROM  WS-CLAVE-EMP-ENT
+
+           EVALUATE  FS-EMP-NOCRUZ
+
+               WHEN  '00'
+                     ADD  1  TO  WS-CONT-NOCRUZ-EMP
+               WHEN  '10'
+                     CONTINUE
+               WHEN  OTHER
+                     MOVE  WS-2300-ESCRIBE-EMP-NOCRUZ
+                                                  TO  WS-ERROR-PARRAFO
+                     MOVE  'ERROR DE ESCRITURA'    TO  WS-ERROR-ACCION
+                     PERFORM  9500-ERROR-STATUS-FICHERO
+
+           .
+
+
+       2900-VALIDA-TRAILERS.
+
+           IF  WS-CONT-LEIDOS-TRA  NOT =  WS-TRAILER-ESPERADO-TRA
+               MOVE  WS-2900-VALIDA-TRAILERS   TO  WS-ERROR-PARRAFO
+               MOVE  WS-TXT-DESCUADRE          TO  WS-ERROR-ACCION
+               MOVE  'TRA-ENTRADA'             TO  WS-ERROR-FICHERO
+               MOVE  FS-TRA-ENTRADA            TO  WS-ERROR-FS
+               PERFORM  9900-ERROR-ABORTAR
+           END-IF
+
+           IF  WS-CONT-LEIDOS-EMP  NOT =  WS-TRAILER-ESPERADO-EMP
+               MOVE  WS-2900-VALIDA-TRAILERS   TO  WS-ERROR-PARRAFO
+               MOVE  WS-TXT-DESCUADRE          TO  WS-ERROR-ACCION
+               MOVE  'EMP-ENTRADA'             TO  WS-ERROR-FICHERO
+               MOVE  FS-EMP-ENTRADA            TO  WS-ERROR-FS
+               PERFORM  9900-ERROR-ABORTAR
+           END-IF
+
+           .
+
+
+       2950-ROTURAS-FINALES.
+
+           PERFORM  2160-IMPRIME-EMPRESA
+               VARYING  WS-TAB-EMP-IDX  FROM  1  BY  1
+               UNTIL    WS-TAB-EMP-IDX  >  WS-TAB-EMP-CUENTA
+
+           IF  WS-CTL-TRA-ANT  NOT =  SPACES
+               PERFORM  2180-IMPRIME-TRABAJADOR
+           END-IF
+
+           .
+
+
        3000-FIN.
 
-           PERFORM  5000-CIERRA-FICHEROS
+           PERFORM  2900-VALIDA-TRAILERS
+
+           PERFORM  2950-ROTURAS-FINALES
 
            PERFORM  9999-MUESTRA-ESTADISTICAS
 
+           PERFORM  5000-CIERRA-FICHEROS
+
            STOP RUN
 
       *    END PROGRAM READ-WRITE.
@@ -290,6 +989,10 @@
            CLOSE  TRA-ENTRADA
                   EMP-ENTRADA
                   CRUCE-SALIDA
+                  TRA-NO-CRUZADOS
+                  EMP-NO-CRUZADOS
+                  CTL-CHECKPOINT
+                  CRUCE-INFORME
 
            IF  FS-TRA-ENTRADA NOT = '00' AND FS-TRA-ENTRADA NOT = '10'
                MOVE  'ERROR DE APERTURA'          TO  WS-ERROR-ACCION
@@ -309,6 +1012,30 @@
                PERFORM 9500-ERROR-STATUS-FICHERO
            END-IF
 
+           IF  FS-TRA-NOCRUZ NOT = '00' AND FS-TRA-NOCRUZ NOT = '10'
+               MOVE 'ERROR DE APERTURA'           TO  WS-ERROR-ACCION
+               MOVE  WS-1200-APERTURA-FICHEROS    TO  WS-ERROR-PARRAFO
+               PERFORM 9500-ERROR-STATUS-FICHERO
+           END-IF
+
+           IF  FS-EMP-NOCRUZ NOT = '00' AND FS-EMP-NOCRUZ NOT = '10'
+               MOVE 'ERROR DE APERTURA'           TO  WS-ERROR-ACCION
+               MOVE  WS-1200-APERTURA-FICHEROS    TO  WS-ERROR-PARRAFO
+               PERFORM 9500-ERROR-STATUS-FICHERO
+           END-IF
+
+           IF  FS-CHECKPOINT NOT = '00' AND FS-CHECKPOINT NOT = '10'
+               MOVE 'ERROR DE APERTURA'           TO  WS-ERROR-ACCION
+               MOVE  WS-1200-APERTURA-FICHEROS    TO  WS-ERROR-PARRAFO
+               PERFORM 9500-ERROR-STATUS-FICHERO
+           END-IF
+
+           IF  FS-INFORME NOT = '00' AND FS-INFORME NOT = '10'
+               MOVE 'ERROR DE APERTURA'           TO  WS-ERROR-ACCION
+               MOVE  WS-1200-APERTURA-FICHEROS    TO  WS-ERROR-PARRAFO
+               PERFORM 9500-ERROR-STATUS-FICHERO
+           END-IF
+
            .
 
 
@@ -344,6 +1071,46 @@
            END-IF
 
 
+           IF  FS-TRA-NOCRUZ  NOT EQUAL TO '00' AND
+               FS-TRA-NOCRUZ  NOT EQUAL TO '10'
+
+               MOVE  'TRA-NO-CRUZADOS   '  TO  WS-ERROR-FICHERO
+               MOVE  FS-TRA-NOCRUZ         TO  WS-ERROR-FS
+               PERFORM  9900-ERROR-ABORTAR
+
+           END-IF
+
+
+           IF  FS-EMP-NOCRUZ  NOT EQUAL TO '00' AND
+               FS-EMP-NOCRUZ  NOT EQUAL TO '10'
+
+               MOVE  'EMP-NO-CRUZADOS   '  TO  WS-ERROR-FICHERO
+               MOVE  FS-EMP-NOCRUZ         TO  WS-ERROR-FS
+               PERFORM  9900-ERROR-ABORTAR
+
+           END-IF
+
+
+           IF  FS-CHECKPOINT  NOT EQUAL TO '00' AND
+               FS-CHECKPOINT  NOT EQUAL TO '10'
+
+               MOVE  'CTL-CHECKPOINT    '  TO  WS-ERROR-FICHERO
+               MOVE  FS-CHECKPOINT        TO  WS-ERROR-FS
+               PERFORM  9900-ERROR-ABORTAR
+
+           END-IF
+
+
+           IF  FS-INFORME  NOT EQUAL TO '00' AND
+               FS-INFORME  NOT EQUAL TO '10'
+
+               MOVE  'CRUCE-INFORME     '  TO  WS-ERROR-FICHERO
+               MOVE  FS-INFORME           TO  WS-ERROR-FS
+               PERFORM  9900-ERROR-ABORTAR
+
+           END-IF
+
+
            .
 
 
@@ -374,6 +1141,50 @@
                      WS-CONT-LEIDOS-EMP
            DISPLAY  'REGISTROS ESCRITOS:          '
                      WS-CONT-ESCRITOS-SAL
+           DISPLAY  'TRA NO CRUZADOS:             '
+                     WS-CONT-NOCRUZ-TRA
+           DISPLAY  'EMP NO CRUZADOS:             '
+                     WS-CONT-NOCRUZ-EMP
            DISPLAY  '============================='
 
+           PERFORM  9995-ESCRIBE-INFORME
+
+           .
+
+
+       9995-ESCRIBE-INFORME.
+
+           ACCEPT  WS-INF-FECHA  FROM  DATE  YYYYMMDD
+
+           MOVE  WS-CONT-LEIDOS-TRA     TO  WS-INF-LEIDOS-TRA
+           MOVE  WS-CONT-LEIDOS-EMP     TO  WS-INF-LEIDOS-EMP
+           MOVE  WS-CONT-ESCRITOS-SAL   TO  WS-INF-ESCRITOS-SAL
+           MOVE  WS-CONT-NOCRUZ-TRA     TO  WS-INF-NOCRUZ-TRA
+           MOVE  WS-CONT-NOCRUZ-EMP     TO  WS-INF-NOCRUZ-EMP
+
+           WRITE  REG-INFORME  FROM  WS-INFORME
+
+           EVALUATE  FS-INFORME
+
+               WHEN  '00'
+                     CONTINUE
+               WHEN  OTHER
+                     MOVE  WS-9995-ESCRIBE-INFORME
+                                            TO  WS-ERROR-PARRAFO
+                     MOVE  'ERROR DE ESCRITURA'    TO  WS-ERROR-ACCION
+                     MOVE  'CRUCE-INFORME'         TO  WS-ERROR-FICHERO
+                     MOVE  FS-INFORME              TO  WS-ERROR-FS
+                     DISPLAY  '============================='
+                     DISPLAY  'ERROR EN PROG. CRUCE_1N. '
+                     DISPLAY  'PARRAFO DE ERROR:            '
+                               WS-ERROR-PARRAFO
+                     DISPLAY  'TIPO DE ERROR:               '
+                               WS-ERROR-ACCION
+                     DISPLAY  'FICHERO DE ERROR:            '
+                               WS-ERROR-FICHERO
+                     DISPLAY  'FILE-STATUS DE FICHERO:      '
+                               WS-ERROR-FS
+
+           END-EVALUATE
+
            .
