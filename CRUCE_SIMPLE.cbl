@@ -1,385 +1,1090 @@
-      *----------------------------------------------------------------*
-      *    OBJETIVO:  Este programa realiza un cruce simple 1-1 entre  *
-      *    dos ficheros por una clave de un solo carácter, la última   *
-      *     del registro.                                              *
-      *    REQUISITOS: Los registros de lectura deben estar ordenados  *
-      *    en ascendente por el código (último byte de registro). Si   *
-      *    hay registros mal informados en ficheros de entrada, NO SE  *
-      *    DETECTAN, LOS OBVIA Y EL PROG CORRE CON RESULT SATISF,      *
-      *    CUIDADO!!                                                   *
-      *----------------------------------------------------------------*
-
-
-      *================================================================*
-       IDENTIFICATION DIVISION.
-      *================================================================*
-       PROGRAM-ID. CRUCE_SIMPLE.
-
-      *================================================================*
-       ENVIRONMENT DIVISION.
-      *================================================================*
-       CONFIGURATION SECTION.
-
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-
-       FILE-CONTROL.
-
-           SELECT  EMP-ENTRADA  ASSIGN TO 'empleados.txt'
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS FS-EMP-ENTRADA.
-
-           SELECT  PROF-ENTRADA ASSIGN TO 'profesiones.txt'
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS FS-PROF-ENTRADA.
-
-           SELECT  CRUCE-SALIDA ASSIGN TO 'cruce-salida.txt'
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS FS-SALIDA.
-
-      *================================================================*
-       DATA DIVISION.
-      *================================================================*
-       FILE SECTION.
-
-       FD  EMP-ENTRADA
-           BLOCK CONTAINS 0 RECORDS.
-       01  REG-EMP-ENTRADA                     PIC  X(10).
-
-       FD  PROF-ENTRADA
-           BLOCK CONTAINS 0 RECORDS.
-       01  REG-PROF-SALIDA                     PIC  X(10).
-
-       FD  CRUCE-SALIDA
-           BLOCK CONTAINS 0 RECORDS.
-       01  REG-SALIDA                          PIC  X(10).
-
-
-       WORKING-STORAGE SECTION.
-
-      *++++++++++++++++++*
-      *    FILE STATUS   *
-      *++++++++++++++++++*
-       77  FS-EMP-ENTRADA                      PIC  X(2).
-       77  FS-PROF-ENTRADA                     PIC  X(2).
-       77  FS-SALIDA                           PIC  X(2).
-
-      *++++++++++++++++++*
-      *    SWITCHES      *
-      *++++++++++++++++++*
-       01  SWITCHES.
-           05  SW-EMP-ENTRADA                  PIC  X(1)   VALUE  'N'.
-               88  SI-FIN-EMP                              VALUE  'S'.
-               88  NO-FIN-EMP                              VALUE  'N'.
-
-           05  SW-PROF-ENTRADA                 PIC  X(1)   VALUE  'N'.
-               88  SI-FIN-PROF                             VALUE  'S'.
-               88  NO-FIN-PROF                             VALUE  'N'.
-
-      *++++++++++++++++++*
-      *    LITERALES     *
-      *++++++++++++++++++*
-       01  WS-ERROR.
-           05  WS-ERROR-PARRAFO            PIC  X(30).
-           05  WS-ERROR-ACCION             PIC  X(20).
-           05  WS-ERROR-FICHERO            PIC  X(30).
-           05  WS-ERROR-FS                 PIC  X(2).
-
-      *+++++++++++++++++++++++++++++*
-      *    VARIABLES DE TRABAJO     *
-      *+++++++++++++++++++++++++++++*
-       01  WS-CLAVE-EMP-ENT.
-           05  WS-CLAVE-EMP-NOM            PIC  X(4).
-           05  WS-CLAVE-EMP-EQUIS          PIC  X(5).
-           05  WS-CLAVE-EMP-COD            PIC  X(1).
-
-       01  WS-CLAVE-PROF-ENT.
-           05  WS-CLAVE-PROF-PROF          PIC  X(6).
-           05  WS-CLAVE-PROF-EQUIS         PIC  X(3).
-           05  WS-CLAVE-PROF-COD           PIC  X(1).
-
-       01  WS-SALIDA.
-           05  WS-SALIDA-NOM               PIC  X(4).
-           05  WS-SALIDA-PROF              PIC  X(6).
-
-      *++++++++++++++++++++++++++++++++++++++++*
-      *    VARIABLES DE CONTROL-CONTADORES     *
-      *++++++++++++++++++++++++++++++++++++++++*
-       01  WS-CONTADORES.
-           05  WS-CONT-LEIDOS-EMP          PIC  9(2)  COMP-3
-                                   VALUE ZEROES.
-           05  WS-CONT-LEIDOS-PROF         PIC  9(2)  COMP-3
-                                   VALUE ZEROES.
-           05  WS-CONT-ESCRITOS-SAL        PIC  9(2)  COMP-3
-                                   VALUE ZEROES.
-
-       01  WS-TEXTO-PARRAFO.
-
-           05  WS-1200-APERTURA-FICHEROS   PIC  X(30)
-                                   VALUE  '1200-APERTURA-FICHEROS'.
-           05  WS-1300-LECTURA-EMP-ENT     PIC  X(30)
-                                   VALUE  '1300-LECT-EMP-ENT'.
-           05  WS-1400-LECTURA-PROF-ENT    PIC  X(30)
-                                   VALUE  '1400-LECT-PROF-EMP'.
-           05  WS-2100-ESCRIBE-SALIDA      PIC  X(30)
-                                   VALUE  '2100-ESCRIBE-SALIDA'.
-           05  WS-5000-CIERRA-FICHEROS     PIC  X(30)
-                                   VALUE  '5000-CIERRA-FICHEROS'.
-
-
-      *================================================================*
-       PROCEDURE DIVISION.
-      *================================================================*
-
-           PERFORM  1000-INICIO
-           PERFORM  2000-PROCESO
-           UNTIL    SI-FIN-EMP  AND  SI-FIN-PROF
-           PERFORM  3000-FIN
-
-           .
-
-
-       1000-INICIO.
-
-           PERFORM  1100-INICIALIZA-REGISTROS
-           PERFORM  1200-APERTURA-FICHEROS
-           PERFORM  1300-LECTURA-EMP-ENT
-           PERFORM  1400-LECTURA-PROF-ENT
-
-
-           .
-
-
-       1100-INICIALIZA-REGISTROS.
-
-           INITIALIZE  WS-ERROR
-                       WS-CLAVE-EMP-ENT
-                       WS-CLAVE-PROF-ENT
-                       WS-SALIDA
-                       WS-CONTADORES
-
-           .
-
-
-       1200-APERTURA-FICHEROS.
-
-           OPEN  INPUT  EMP-ENTRADA
-                        PROF-ENTRADA
-                OUTPUT  CRUCE-SALIDA
-
-           IF  FS-EMP-ENTRADA NOT = '00' AND FS-EMP-ENTRADA NOT = '10'
-               MOVE  'ERROR DE APERTURA'          TO  WS-ERROR-ACCION
-               MOVE  WS-1200-APERTURA-FICHEROS    TO  WS-ERROR-PARRAFO
-               PERFORM 9500-ERROR-STATUS-FICHERO
-           END-IF
-
-           IF  FS-PROF-ENTRADA NOT = '00' AND FS-PROF-ENTRADA NOT = '10'
-               MOVE 'ERROR DE APERTURA'           TO  WS-ERROR-ACCION
-               MOVE  WS-1200-APERTURA-FICHEROS    TO  WS-ERROR-PARRAFO
-               PERFORM 9500-ERROR-STATUS-FICHERO
-           END-IF
-
-           IF  FS-SALIDA NOT = '00' AND FS-SALIDA NOT = '10'
-               MOVE 'ERROR DE APERTURA'           TO  WS-ERROR-ACCION
-               MOVE  WS-1200-APERTURA-FICHEROS    TO  WS-ERROR-PARRAFO
-               PERFORM 9500-ERROR-STATUS-FICHERO
-           END-IF
-
-           .
-
-
-       1300-LECTURA-EMP-ENT.
-
-           READ  EMP-ENTRADA  INTO  WS-CLAVE-EMP-ENT
-
-           EVALUATE  FS-EMP-ENTRADA
-
-               WHEN  '00'
-                     ADD  1  TO  WS-CONT-LEIDOS-EMP
-
-               WHEN  '10'
-                     MOVE  HIGH-VALUES  TO  WS-CLAVE-EMP-COD
-                     SET   SI-FIN-EMP   TO  TRUE
-
-               WHEN  OTHER
-                     MOVE     WS-1300-LECTURA-EMP-ENT
-                                        TO  WS-ERROR-PARRAFO
-                     PERFORM  9500-ERROR-STATUS-FICHERO
-
-           .
-
-
-       1400-LECTURA-PROF-ENT.
-
-           READ  PROF-ENTRADA  INTO  WS-CLAVE-PROF-ENT
-
-           EVALUATE  FS-PROF-ENTRADA
-
-               WHEN  '00'
-                     ADD  1  TO  WS-CONT-LEIDOS-PROF
-
-               WHEN  '10'
-                     MOVE  HIGH-VALUES  TO  WS-CLAVE-PROF-COD
-                     SET   SI-FIN-PROF   TO  TRUE
-
-               WHEN  OTHER
-                     MOVE     WS-1400-LECTURA-PROF-ENT
-                                        TO  WS-ERROR-PARRAFO
-                     PERFORM  9500-ERROR-STATUS-FICHERO
-
-           .
-
-
-       2000-PROCESO.
-
-           IF  WS-CLAVE-EMP-COD  EQUAL TO  WS-CLAVE-PROF-COD
-
-               MOVE  WS-CLAVE-EMP-NOM    TO  WS-SALIDA-NOM
-               MOVE  WS-CLAVE-PROF-PROF  TO  WS-SALIDA-PROF
-
-               PERFORM  2100-ESCRIBE-SALIDA
-               PERFORM  1300-LECTURA-EMP-ENT
-               PERFORM  1400-LECTURA-PROF-ENT
-
-           ELSE
-
-               IF  WS-CLAVE-EMP-COD  <  WS-CLAVE-PROF-COD
-
-                   PERFORM  1300-LECTURA-EMP-ENT
-
-               ELSE
-
-                   PERFORM  1400-LECTURA-PROF-ENT
-
-               END-IF
-
-           END-IF
-
-           .
-
-
-
-       2100-ESCRIBE-SALIDA.
-
-           WRITE  REG-SALIDA  FROM  WS-SALIDA
-
-           EVALUATE  FS-SALIDA
-
-               WHEN  '00'
-                     ADD  1  TO  WS-CONT-ESCRITOS-SAL
-               WHEN  '10'
-                     CONTINUE
-               WHEN  OTHER
-                     MOVE  WS-2100-ESCRIBE-SALIDA  TO  WS-ERROR-PARRAFO
-                     MOVE  'ERROR DE ESCRITURA'    TO  WS-ERROR-ACCION
-                     PERFORM  9500-ERROR-STATUS-FICHERO
-
-           .
-
-
-       3000-FIN.
-
-           PERFORM  5000-CIERRA-FICHEROS
-
-           PERFORM  9999-MUESTRA-ESTADISTICAS
-
-           STOP RUN
-
-      *    END PROGRAM READ-WRITE.
-
-           .
-
-
-       5000-CIERRA-FICHEROS.
-
-           CLOSE  EMP-ENTRADA
-                  PROF-ENTRADA
-                  CRUCE-SALIDA
-
-           IF  FS-EMP-ENTRADA NOT = '00' AND FS-EMP-ENTRADA NOT = '10'
-               MOVE  'ERROR DE APERTURA'          TO  WS-ERROR-ACCION
-               MOVE  WS-1200-APERTURA-FICHEROS    TO  WS-ERROR-PARRAFO
-               PERFORM 9500-ERROR-STATUS-FICHERO
-           END-IF
-
-           IF  FS-PROF-ENTRADA NOT = '00' AND FS-PROF-ENTRADA NOT = '10'
-               MOVE 'ERROR DE APERTURA'           TO  WS-ERROR-ACCION
-               MOVE  WS-1200-APERTURA-FICHEROS    TO  WS-ERROR-PARRAFO
-               PERFORM 9500-ERROR-STATUS-FICHERO
-           END-IF
-
-           IF  FS-SALIDA NOT = '00' AND FS-SALIDA NOT = '10'
-               MOVE 'ERROR DE APERTURA'           TO  WS-ERROR-ACCION
-               MOVE  WS-1200-APERTURA-FICHEROS    TO  WS-ERROR-PARRAFO
-               PERFORM 9500-ERROR-STATUS-FICHERO
-           END-IF
-
-           .
-
-
-       9500-ERROR-STATUS-FICHERO.
-
-           IF  FS-EMP-ENTRADA NOT EQUAL TO '00' AND
-               FS-EMP-ENTRADA NOT EQUAL TO '10'
-
-               MOVE  'EMP-ENTRADA  '       TO  WS-ERROR-FICHERO
-               MOVE  FS-EMP-ENTRADA        TO  WS-ERROR-FS
-               PERFORM  9900-ERROR-ABORTAR
-
-           END-IF
-
-
-           IF  FS-PROF-ENTRADA  NOT EQUAL TO '00' AND
-               FS-PROF-ENTRADA  NOT EQUAL TO '10'
-
-               MOVE  'PROF-ENTRADA   '     TO  WS-ERROR-FICHERO
-               MOVE  FS-PROF-ENTRADA       TO  WS-ERROR-FS
-               PERFORM  9900-ERROR-ABORTAR
-
-           END-IF
-
-
-           IF  FS-SALIDA  NOT EQUAL TO '00' AND
-               FS-SALIDA  NOT EQUAL TO '10'
-
-               MOVE  'SALIDA   '           TO  WS-ERROR-FICHERO
-               MOVE  FS-SALIDA             TO  WS-ERROR-FS
-               PERFORM  9900-ERROR-ABORTAR
-
-           END-IF
-
-
-           .
-
-
-       9900-ERROR-ABORTAR.
-
-           DISPLAY  '============================='
-           DISPLAY  'ERROR EN PROG. CRUCE_SIMPLE. '
-           DISPLAY  'PARRAFO DE ERROR:            '  WS-ERROR-PARRAFO
-           DISPLAY  'TIPO DE ERROR:               '  WS-ERROR-ACCION
-           DISPLAY  'FICHERO DE ERROR:            '  WS-ERROR-FICHERO
-           DISPLAY  'FILE-STATUS DE FICHERO:      '  WS-ERROR-FS
-
-           PERFORM  9999-MUESTRA-ESTADISTICAS
-
-           STOP RUN
-           .
-
-
-       9999-MUESTRA-ESTADISTICAS.
-
-           DISPLAY  ' '
-           DISPLAY  '============================='
-           DISPLAY  '        ESTADISTICAS         '
-           DISPLAY  'REGISTROS LEIDOS EMP:        '
-                     WS-CONT-LEIDOS-EMP
-           DISPLAY  'REGISTROS LEIDOS PROF:       '
-                     WS-CONT-LEIDOS-PROF
-           DISPLAY  'REGISTROS ESCRITOS:          '
-                     WS-CONT-ESCRITOS-SAL
-           DISPLAY  '============================='
-
-           .
+      *----------------------------------------------------------------*
+      *    OBJETIVO:  Este programa realiza un cruce simple 1-1 entre  *
+      *    dos ficheros por una clave de un solo carácter, la última   *
+      *     del registro.                                              *
+      *    REQUISITOS: Los registros de lectura deben estar ordenados  *
+      *    en ascendente por el código (último byte de registro). Si   *
+      *    hay registros mal informados (desordenados o con clave      *
+      *    duplicada) en los ficheros de entrada, SI SE DETECTAN: el    *
+      *    proceso aborta por 9900-ERROR-ABORTAR en lugar de seguir     *
+      *    con resultados parciales.                                   *
+      *----------------------------------------------------------------*
+
+
+      *================================================================*
+       IDENTIFICATION DIVISION.
+      *================================================================*
+       PROGRAM-ID. CRUCE_SIMPLE.
+
+      *================================================================*
+       ENVIRONMENT DIVISION.
+      *================================================================*
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT  EMP-ENTRADA  ASSIGN TO DYNAMIC WS-FICH-EMP-ENT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-EMP-ENTRADA.
+
+           SELECT  PROF-ENTRADA ASSIGN TO DYNAMIC WS-FICH-PROF-ENT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-PROF-ENTRADA.
+
+           SELECT  CRUCE-SALIDA ASSIGN TO DYNAMIC WS-FICH-SALIDA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SALIDA.
+
+           SELECT  PARAM-FICHERO
+               ASSIGN TO 'cruce-simple-parametros.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-PARAMETRO.
+
+           SELECT  EMP-NO-CRUZADOS
+               ASSIGN TO 'emp-no-cruzados.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-EMP-NOCRUZ.
+
+           SELECT  PROF-NO-CRUZADOS
+               ASSIGN TO 'prof-no-cruzados.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-PROF-NOCRUZ.
+
+           SELECT  CTL-CHECKPOINT
+               ASSIGN TO 'cruce-simple-checkpoint.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CHECKPOINT.
+
+           SELECT  CRUCE-INFORME
+               ASSIGN TO 'cruce-simple-informe.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-INFORME.
+
+      *================================================================*
+       DATA DIVISION.
+      *================================================================*
+       FILE SECTION.
+
+       FD  EMP-ENTRADA
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-EMP-ENTRADA                     PIC  X(10).
+
+       FD  PROF-ENTRADA
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-PROF-SALIDA                     PIC  X(10).
+
+       FD  CRUCE-SALIDA
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-SALIDA                          PIC  X(10).
+
+       FD  EMP-NO-CRUZADOS
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-EMP-NOCRUZ                      PIC  X(10).
+
+       FD  PROF-NO-CRUZADOS
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-PROF-NOCRUZ                     PIC  X(10).
+
+       FD  CTL-CHECKPOINT
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-CHECKPOINT                      PIC  X(55).
+
+       FD  CRUCE-INFORME
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-INFORME                         PIC  X(48).
+
+       FD  PARAM-FICHERO
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-PARAMETRO                       PIC  X(40).
+
+
+       WORKING-STORAGE SECTION.
+
+      *++++++++++++++++++*
+      *    FILE STATUS   *
+      *++++++++++++++++++*
+       77  FS-EMP-ENTRADA                      PIC  X(2).
+       77  FS-PROF-ENTRADA                     PIC  X(2).
+       77  FS-SALIDA                           PIC  X(2).
+       77  FS-EMP-NOCRUZ                       PIC  X(2).
+       77  FS-PROF-NOCRUZ                      PIC  X(2).
+       77  FS-CHECKPOINT                       PIC  X(2).
+       77  FS-INFORME                          PIC  X(2).
+       77  FS-PARAMETRO                        PIC  X(2).
+
+      *++++++++++++++++++*
+      *    SWITCHES      *
+      *++++++++++++++++++*
+       01  SWITCHES.
+           05  SW-EMP-ENTRADA                  PIC  X(1)   VALUE  'N'.
+               88  SI-FIN-EMP                              VALUE  'S'.
+               88  NO-FIN-EMP                              VALUE  'N'.
+
+           05  SW-PROF-ENTRADA                 PIC  X(1)   VALUE  'N'.
+               88  SI-FIN-PROF                             VALUE  'S'.
+               88  NO-FIN-PROF                             VALUE  'N'.
+
+           05  SW-CHECKPOINT                   PIC  X(1)   VALUE  'N'.
+               88  SI-FIN-CHECKPOINT                       VALUE  'S'.
+               88  NO-FIN-CHECKPOINT                       VALUE  'N'.
+
+           05  SW-REINICIO                     PIC  X(1)   VALUE  'N'.
+               88  SI-REINICIO                             VALUE  'R'.
+               88  NO-REINICIO                             VALUE  'N'.
+
+           05  SW-MODO-CRUCE                   PIC  X(1)   VALUE  'N'.
+               88  SI-CRUCE-EXTERNO                        VALUE  'J'.
+               88  NO-CRUCE-EXTERNO                        VALUE  'N'.
+
+           05  SW-BUFFER-EMP                   PIC  X(1)   VALUE  'N'.
+               88  SI-BUFFER-FIN-EMP                       VALUE  'S'.
+               88  NO-BUFFER-FIN-EMP                       VALUE  'N'.
+
+           05  SW-BUFFER-PROF                  PIC  X(1)   VALUE  'N'.
+               88  SI-BUFFER-FIN-PROF                      VALUE  'S'.
+               88  NO-BUFFER-FIN-PROF                      VALUE  'N'.
+
+       01  WS-PARAM-LINEA               PIC  X(2)   VALUE  SPACES.
+
+      *++++++++++++++++++++++++++++++++++++++++*
+      *    NOMBRES DE FICHERO PARAMETRIZABLES   *
+      *++++++++++++++++++++++++++++++++++++++++*
+       01  WS-PARAMETROS.
+           05  WS-FICH-EMP-ENT              PIC  X(40)
+                                   VALUE  'empleados.txt'.
+           05  WS-FICH-PROF-ENT             PIC  X(40)
+                                   VALUE  'profesiones.txt'.
+           05  WS-FICH-SALIDA               PIC  X(40)
+                                   VALUE  'cruce-salida.txt'.
+
+      *++++++++++++++++++*
+      *    LITERALES     *
+      *++++++++++++++++++*
+       01  WS-ERROR.
+           05  WS-ERROR-PARRAFO            PIC  X(30).
+           05  WS-ERROR-ACCION             PIC  X(20).
+           05  WS-ERROR-FICHERO            PIC  X(30).
+           05  WS-ERROR-FS                 PIC  X(2).
+
+      *+++++++++++++++++++++++++++++*
+      *    VARIABLES DE TRABAJO     *
+      *+++++++++++++++++++++++++++++*
+       01  WS-CLAVE-EMP-ENT.
+           05  WS-CLAVE-EMP-NOM            PIC  X(4).
+           05  WS-CLAVE-EMP-EQUIS          PIC  X(5).
+           05  WS-CLAVE-EMP-COD            PIC  X(1).
+
+       01  WS-TRAILER-EMP  REDEFINES  WS-CLAVE-EMP-ENT.
+           05  WS-TRAILER-EMP-MARCA        PIC  X(3).
+           05  WS-TRAILER-EMP-CONTADOR     PIC  9(7).
+
+       01  WS-CLAVE-PROF-ENT.
+           05  WS-CLAVE-PROF-PROF          PIC  X(6).
+           05  WS-CLAVE-PROF-EQUIS         PIC  X(3).
+           05  WS-CLAVE-PROF-COD           PIC  X(1).
+
+       01  WS-TRAILER-PROF  REDEFINES  WS-CLAVE-PROF-ENT.
+           05  WS-TRAILER-PROF-MARCA       PIC  X(3).
+           05  WS-TRAILER-PROF-CONTADOR    PIC  9(7).
+
+      *++++++++++++++++++++++++++++++++++++++++*
+      *    BUFFER DE UN REGISTRO (ANTICIPO)    *
+      *    PARA DISTINGUIR TRAILER DE UN DATO  *
+      *    QUE EMPIECE POR 'FIN' POR CASUALIDAD*
+      *++++++++++++++++++++++++++++++++++++++++*
+       01  WS-BUFFER-EMP-ENT               PIC  X(10)  VALUE SPACES.
+       01  WS-BUFFER-PROF-ENT              PIC  X(10)  VALUE SPACES.
+
+      *++++++++++++++++++++++++++++++++++++++++*
+      *    CONTADORES ESPERADOS SEGUN TRAILER  *
+      *++++++++++++++++++++++++++++++++++++++++*
+       01  WS-TRAILER-ESPERADO.
+           05  WS-TRAILER-ESPERADO-EMP     PIC  9(7)  VALUE ZEROES.
+           05  WS-TRAILER-ESPERADO-PROF    PIC  9(7)  VALUE ZEROES.
+
+      *++++++++++++++++++++++++++++++++++++++++*
+      *    ULTIMA CLAVE LEIDA - CONTROL SECUENCIA*
+      *++++++++++++++++++++++++++++++++++++++++*
+       01  WS-CLAVE-EMP-ANT                PIC  X(1)  VALUE LOW-VALUES.
+       01  WS-CLAVE-PROF-ANT               PIC  X(1)  VALUE LOW-VALUES.
+
+       01  WS-SALIDA.
+           05  WS-SALIDA-NOM               PIC  X(4).
+           05  WS-SALIDA-PROF              PIC  X(6).
+
+      *++++++++++++++++++++++++++++++++++++++++*
+      *    CHECKPOINT / REINICIO               *
+      *++++++++++++++++++++++++++++++++++++++++*
+       01  WS-CHECKPOINT-REG.
+           05  WS-CKPT-LEIDOS-EMP          PIC  9(7).
+           05  WS-CKPT-LEIDOS-PROF         PIC  9(7).
+           05  WS-CKPT-ESCRITOS-SAL        PIC  9(7).
+           05  WS-CKPT-NOCRUZ-EMP          PIC  9(7).
+           05  WS-CKPT-NOCRUZ-PROF         PIC  9(7).
+           05  WS-CKPT-CLAVE-EMP           PIC  X(10).
+           05  WS-CKPT-CLAVE-PROF          PIC  X(10).
+
+       77  WS-CKPT-CADA                    PIC  9(2)  COMP-3
+                                   VALUE  10.
+       77  WS-CKPT-RESTO                   PIC  9(2).
+       77  WS-CKPT-COCIENTE                PIC  9(7).
+
+      *++++++++++++++++++++++++++++++++++++++++*
+      *    INFORME DE CONTROL                  *
+      *++++++++++++++++++++++++++++++++++++++++*
+       01  WS-INFORME.
+           05  WS-INF-FECHA                 PIC  X(8).
+           05  FILLER                       PIC  X(1)  VALUE  ' '.
+           05  WS-INF-LEIDOS-EMP            PIC  9(7).
+           05  FILLER                       PIC  X(1)  VALUE  ' '.
+           05  WS-INF-LEIDOS-PROF           PIC  9(7).
+           05  FILLER                       PIC  X(1)  VALUE  ' '.
+           05  WS-INF-ESCRITOS-SAL          PIC  9(7).
+           05  FILLER                       PIC  X(1)  VALUE  ' '.
+           05  WS-INF-NOCRUZ-EMP            PIC  9(7).
+           05  FILLER                       PIC  X(1)  VALUE  ' '.
+           05  WS-INF-NOCRUZ-PROF           PIC  9(7).
+
+      *++++++++++++++++++++++++++++++++++++++++*
+      *    VARIABLES DE CONTROL-CONTADORES     *
+      *++++++++++++++++++++++++++++++++++++++++*
+       01  WS-CONTADORES.
+           05  WS-CONT-LEIDOS-EMP          PIC  9(7)  COMP-3
+                                   VALUE ZEROES.
+           05  WS-CONT-LEIDOS-PROF         PIC  9(7)  COMP-3
+                                   VALUE ZEROES.
+           05  WS-CONT-ESCRITOS-SAL        PIC  9(7)  COMP-3
+                                   VALUE ZEROES.
+           05  WS-CONT-NOCRUZ-EMP          PIC  9(7)  COMP-3
+                                   VALUE ZEROES.
+           05  WS-CONT-NOCRUZ-PROF         PIC  9(7)  COMP-3
+                                   VALUE ZEROES.
+
+       01  WS-TEXTO-PARRAFO.
+
+           05  WS-1200-APERTURA-FICHEROS   PIC  X(30)
+                                   VALUE  '1200-APERTURA-FICHEROS'.
+           05  WS-1300-LECTURA-EMP-ENT     PIC  X(30)
+                                   VALUE  '1300-LECT-EMP-ENT'.
+           05  WS-1400-LECTURA-PROF-ENT    PIC  X(30)
+                                   VALUE  '1400-LECT-PROF-EMP'.
+           05  WS-TXT-DESORDENADO          PIC  X(20)
+                                   VALUE  'FICHERO DESORDENADO'.
+           05  WS-2100-ESCRIBE-SALIDA      PIC  X(30)
+                                   VALUE  '2100-ESCRIBE-SALIDA'.
+           05  WS-2110-GRABA-SALIDA        PIC  X(30)
+                                   VALUE  '2110-GRABA-SALIDA'.
+           05  WS-2200-ESCRIBE-EMP-NOCRUZ  PIC  X(30)
+                                   VALUE  '2200-ESCRIBE-EMP-NOCRUZ'.
+           05  WS-2300-ESCRIBE-PROF-NOCRUZ PIC  X(30)
+                                   VALUE  '2300-ESCRIBE-PROF-NOCRUZ'.
+           05  WS-5000-CIERRA-FICHEROS     PIC  X(30)
+                                   VALUE  '5000-CIERRA-FICHEROS'.
+           05  WS-1280-SALTA-EMP-ENT       PIC  X(30)
+                                   VALUE  '1280-SALTA-EMP-ENT'.
+           05  WS-1285-SALTA-PROF-ENT      PIC  X(30)
+                                   VALUE  '1285-SALTA-PROF-ENT'.
+           05  WS-9995-ESCRIBE-INFORME     PIC  X(30)
+                                   VALUE  '9995-ESCRIBE-INFORME'.
+           05  WS-1050-LEE-PARAMETROS      PIC  X(30)
+                                   VALUE  '1050-LEE-PARAMETROS'.
+           05  WS-2900-VALIDA-TRAILERS     PIC  X(30)
+                                   VALUE  '2900-VALIDA-TRAILERS'.
+           05  WS-TXT-DESCUADRE            PIC  X(20)
+                                   VALUE  'DESCUADRE DE TRAILER'.
+           05  WS-1310-LLENA-BUFFER-EMP    PIC  X(30)
+                                   VALUE  '1310-LLENA-BUFFER-EMP'.
+           05  WS-1410-LLENA-BUFFER-PROF   PIC  X(30)
+                                   VALUE  '1410-LLENA-BUFFER-PROF'.
+           05  WS-1270-RECUPERA-CHECKPNT   PIC  X(30)
+                                   VALUE  '1270-RECUPERA-CHECKPOINT'.
+           05  WS-1290-ESCRIBE-CHECKPNT    PIC  X(30)
+                                   VALUE  '1290-ESCRIBE-CHECKPOINT'.
+
+
+      *================================================================*
+       PROCEDURE DIVISION.
+      *================================================================*
+
+           PERFORM  1000-INICIO
+           PERFORM  2000-PROCESO
+           UNTIL    SI-FIN-EMP  AND  SI-FIN-PROF
+           PERFORM  3000-FIN
+
+           .
+
+
+       1000-INICIO.
+
+           PERFORM  1100-INICIALIZA-REGISTROS
+           ACCEPT   WS-PARAM-LINEA  FROM  COMMAND-LINE
+           MOVE     WS-PARAM-LINEA(1:1)  TO  SW-REINICIO
+           MOVE     WS-PARAM-LINEA(2:1)  TO  SW-MODO-CRUCE
+
+      *    SIN PARAMETROS EN LA LINEA DE MANDATOS, COMMAND-LINE DEJA
+      *    LOS CONMUTADORES A BLANCOS: SE FUERZA EL ARRANQUE NORMAL.
+           IF  SW-REINICIO  =  SPACE
+               MOVE  'N'  TO  SW-REINICIO
+           END-IF
+           IF  SW-MODO-CRUCE  =  SPACE
+               MOVE  'N'  TO  SW-MODO-CRUCE
+           END-IF
+
+           PERFORM  1050-LEE-PARAMETROS
+           PERFORM  1200-APERTURA-FICHEROS
+
+           IF  SI-REINICIO
+               PERFORM  1270-RECUPERA-CHECKPOINT
+           END-IF
+
+           PERFORM  1310-LLENA-BUFFER-EMP
+           PERFORM  1410-LLENA-BUFFER-PROF
+
+           PERFORM  1300-LECTURA-EMP-ENT
+           PERFORM  1400-LECTURA-PROF-ENT
+
+
+           .
+
+
+       1100-INICIALIZA-REGISTROS.
+
+           INITIALIZE  WS-ERROR
+                       WS-CLAVE-EMP-ENT
+                       WS-CLAVE-PROF-ENT
+                       WS-SALIDA
+                       WS-CHECKPOINT-REG
+                       WS-CONTADORES
+
+           .
+
+
+       1050-LEE-PARAMETROS.
+
+           OPEN  INPUT  PARAM-FICHERO
+
+           IF  FS-PARAMETRO  =  '00'
+
+               READ  PARAM-FICHERO  INTO  WS-FICH-EMP-ENT
+               IF  FS-PARAMETRO  =  '00'
+                   READ  PARAM-FICHERO  INTO  WS-FICH-PROF-ENT
+               END-IF
+               IF  FS-PARAMETRO  =  '00'
+                   READ  PARAM-FICHERO  INTO  WS-FICH-SALIDA
+               END-IF
+
+               CLOSE  PARAM-FICHERO
+
+           END-IF
+
+           .
+
+
+       1200-APERTURA-FICHEROS.
+
+           OPEN  INPUT  EMP-ENTRADA
+                        PROF-ENTRADA
+
+           IF  SI-REINICIO
+               OPEN  EXTEND  CRUCE-SALIDA
+                             EMP-NO-CRUZADOS
+                             PROF-NO-CRUZADOS
+                             CRUCE-INFORME
+           ELSE
+               OPEN  OUTPUT  CRUCE-SALIDA
+                             EMP-NO-CRUZADOS
+                             PROF-NO-CRUZADOS
+                             CTL-CHECKPOINT
+                             CRUCE-INFORME
+           END-IF
+
+           IF  FS-EMP-ENTRADA NOT = '00' AND FS-EMP-ENTRADA NOT = '10'
+               MOVE  'ERROR DE APERTURA'          TO  WS-ERROR-ACCION
+               MOVE  WS-1200-APERTURA-FICHEROS    TO  WS-ERROR-PARRAFO
+               PERFORM 9500-ERROR-STATUS-FICHERO
+           END-IF
+
+           IF  FS-PROF-ENTRADA NOT = '00' AND FS-PROF-ENTRADA NOT = '10'
+               MOVE 'ERROR DE APERTURA'           TO  WS-ERROR-ACCION
+               MOVE  WS-1200-APERTURA-FICHEROS    TO  WS-ERROR-PARRAFO
+               PERFORM 9500-ERROR-STATUS-FICHERO
+           END-IF
+
+           IF  FS-SALIDA NOT = '00' AND FS-SALIDA NOT = '10'
+               MOVE 'ERROR DE APERTURA'           TO  WS-ERROR-ACCION
+               MOVE  WS-1200-APERTURA-FICHEROS    TO  WS-ERROR-PARRAFO
+               PERFORM 9500-ERROR-STATUS-FICHERO
+           END-IF
+
+           IF  FS-EMP-NOCRUZ NOT = '00' AND FS-EMP-NOCRUZ NOT = '10'
+               MOVE 'ERROR DE APERTURA'           TO  WS-ERROR-ACCION
+               MOVE  WS-1200-APERTURA-FICHEROS    TO  WS-ERROR-PARRAFO
+               PERFORM 9500-ERROR-STATUS-FICHERO
+           END-IF
+
+           IF  FS-PROF-NOCRUZ NOT = '00' AND FS-PROF-NOCRUZ NOT = '10'
+               MOVE 'ERROR DE APERTURA'           TO  WS-ERROR-ACCION
+               MOVE  WS-1200-APERTURA-FICHEROS    TO  WS-ERROR-PARRAFO
+               PERFORM 9500-ERROR-STATUS-FICHERO
+           END-IF
+
+           IF  NO-REINICIO
+               IF  FS-CHECKPOINT NOT = '00'
+               AND FS-CHECKPOINT NOT = '10'
+                   MOVE 'ERROR DE APERTURA'        TO  WS-ERROR-ACCION
+                   MOVE  WS-1200-APERTURA-FICHEROS TO  WS-ERROR-PARRAFO
+                   PERFORM 9500-ERROR-STATUS-FICHERO
+               END-IF
+           END-IF
+
+           IF  FS-INFORME NOT = '00' AND FS-INFORME NOT = '10'
+               MOVE 'ERROR DE APERTURA'           TO  WS-ERROR-ACCION
+               MOVE  WS-1200-APERTURA-FICHEROS    TO  WS-ERROR-PARRAFO
+               PERFORM 9500-ERROR-STATUS-FICHERO
+           END-IF
+
+           .
+
+
+       1270-RECUPERA-CHECKPOINT.
+
+           OPEN  INPUT  CTL-CHECKPOINT
+
+           IF  FS-CHECKPOINT NOT = '00' AND FS-CHECKPOINT NOT = '10'
+               MOVE  'ERROR DE APERTURA'        TO  WS-ERROR-ACCION
+               MOVE  WS-1270-RECUPERA-CHECKPNT  TO  WS-ERROR-PARRAFO
+               PERFORM 9500-ERROR-STATUS-FICHERO
+           END-IF
+
+           PERFORM  1275-LEE-CHECKPOINT
+                    UNTIL  SI-FIN-CHECKPOINT
+
+           CLOSE  CTL-CHECKPOINT
+
+           OPEN  EXTEND  CTL-CHECKPOINT
+
+           IF  FS-CHECKPOINT NOT = '00' AND FS-CHECKPOINT NOT = '10'
+               MOVE  'ERROR DE APERTURA'        TO  WS-ERROR-ACCION
+               MOVE  WS-1270-RECUPERA-CHECKPNT  TO  WS-ERROR-PARRAFO
+               PERFORM 9500-ERROR-STATUS-FICHERO
+           END-IF
+
+           MOVE  WS-CKPT-LEIDOS-EMP    TO  WS-CONT-LEIDOS-EMP
+           MOVE  WS-CKPT-LEIDOS-PROF   TO  WS-CONT-LEIDOS-PROF
+           MOVE  WS-CKPT-ESCRITOS-SAL  TO  WS-CONT-ESCRITOS-SAL
+           MOVE  WS-CKPT-NOCRUZ-EMP    TO  WS-CONT-NOCRUZ-EMP
+           MOVE  WS-CKPT-NOCRUZ-PROF   TO  WS-CONT-NOCRUZ-PROF
+
+           PERFORM  1280-SALTA-EMP-ENT
+                    WS-CKPT-LEIDOS-EMP  TIMES
+
+           PERFORM  1285-SALTA-PROF-ENT
+                    WS-CKPT-LEIDOS-PROF  TIMES
+
+           .
+
+
+       1275-LEE-CHECKPOINT.
+
+           READ  CTL-CHECKPOINT  INTO  WS-CHECKPOINT-REG
+
+           EVALUATE  FS-CHECKPOINT
+
+               WHEN  '00'
+                     CONTINUE
+
+               WHEN  '10'
+                     SET  SI-FIN-CHECKPOINT  TO  TRUE
+
+               WHEN  OTHER
+                     MOVE     WS-1200-APERTURA-FICHEROS
+                                        TO  WS-ERROR-PARRAFO
+                     PERFORM  9500-ERROR-STATUS-FICHERO
+
+           END-EVALUATE
+
+           .
+
+
+       1280-SALTA-EMP-ENT.
+
+           READ  EMP-ENTRADA  INTO  WS-CLAVE-EMP-ENT
+
+           IF  FS-EMP-ENTRADA NOT = '00' AND FS-EMP-ENTRADA NOT = '10'
+               MOVE  WS-1280-SALTA-EMP-ENT  TO  WS-ERROR-PARRAFO
+               PERFORM  9500-ERROR-STATUS-FICHERO
+           END-IF
+
+           MOVE  WS-CLAVE-EMP-COD  TO  WS-CLAVE-EMP-ANT
+
+           .
+
+
+       1285-SALTA-PROF-ENT.
+
+           READ  PROF-ENTRADA  INTO  WS-CLAVE-PROF-ENT
+
+           IF  FS-PROF-ENTRADA NOT = '00' AND FS-PROF-ENTRADA NOT = '10'
+               MOVE  WS-1285-SALTA-PROF-ENT  TO  WS-ERROR-PARRAFO
+               PERFORM  9500-ERROR-STATUS-FICHERO
+           END-IF
+
+           MOVE  WS-CLAVE-PROF-COD  TO  WS-CLAVE-PROF-ANT
+
+           .
+
+
+       1290-ESCRIBE-CHECKPOINT.
+
+      *    WS-CONT-LEIDOS-EMP/PROF YA CUENTAN EL REGISTRO ACTUAL DE SU
+      *    FICHERO, QUE TODAVIA NO SE HA ENFRENTADO AL OTRO LADO DEL
+      *    CRUCE Y POR TANTO NO PUEDE DARSE POR LEIDO: SE RESTA UNO
+      *    PARA QUE EL REINICIO LO DEJE COMO ACTUAL EN LUGAR DE
+      *    SALTARLO.
+           IF  NO-FIN-EMP
+               SUBTRACT  1  FROM  WS-CONT-LEIDOS-EMP
+                              GIVING  WS-CKPT-LEIDOS-EMP
+           ELSE
+               MOVE  WS-CONT-LEIDOS-EMP    TO  WS-CKPT-LEIDOS-EMP
+           END-IF
+
+           IF  NO-FIN-PROF
+               SUBTRACT  1  FROM  WS-CONT-LEIDOS-PROF
+                              GIVING  WS-CKPT-LEIDOS-PROF
+           ELSE
+               MOVE  WS-CONT-LEIDOS-PROF   TO  WS-CKPT-LEIDOS-PROF
+           END-IF
+
+           MOVE  WS-CONT-ESCRITOS-SAL  TO  WS-CKPT-ESCRITOS-SAL
+           MOVE  WS-CONT-NOCRUZ-EMP    TO  WS-CKPT-NOCRUZ-EMP
+           MOVE  WS-CONT-NOCRUZ-PROF   TO  WS-CKPT-NOCRUZ-PROF
+           MOVE  WS-CLAVE-EMP-ENT      TO  WS-CKPT-CLAVE-EMP
+           MOVE  WS-CLAVE-PROF-ENT     TO  WS-CKPT-CLAVE-PROF
+
+           WRITE  REG-CHECKPOINT  FROM  WS-CHECKPOINT-REG
+
+           EVALUATE  FS-CHECKPOINT
+               WHEN  '00'
+                     CONTINUE
+               WHEN  OTHER
+                     MOVE  WS-1290-ESCRIBE-CHECKPNT
+                                           TO  WS-ERROR-PARRAFO
+                     MOVE  'ERROR DE ESCRITURA'      TO  WS-ERROR-ACCION
+                     PERFORM  9500-ERROR-STATUS-FICHERO
+           END-EVALUATE
+
+           .
+
+
+       1300-LECTURA-EMP-ENT.
+
+           IF  SI-BUFFER-FIN-EMP
+               MOVE  HIGH-VALUES  TO  WS-CLAVE-EMP-COD
+               SET   SI-FIN-EMP   TO  TRUE
+           ELSE
+               MOVE  WS-BUFFER-EMP-ENT  TO  WS-CLAVE-EMP-ENT
+
+               PERFORM  1310-LLENA-BUFFER-EMP
+
+               IF  WS-TRAILER-EMP-MARCA = 'FIN'
+                   AND  SI-BUFFER-FIN-EMP
+                   MOVE  WS-TRAILER-EMP-CONTADOR
+                                    TO  WS-TRAILER-ESPERADO-EMP
+                   MOVE  HIGH-VALUES  TO  WS-CLAVE-EMP-COD
+                   SET   SI-FIN-EMP   TO  TRUE
+               ELSE
+                   IF  WS-CLAVE-EMP-COD  NOT >  WS-CLAVE-EMP-ANT
+                       MOVE  WS-1300-LECTURA-EMP-ENT
+                                          TO  WS-ERROR-PARRAFO
+                       MOVE  WS-TXT-DESORDENADO
+                                          TO  WS-ERROR-ACCION
+                       MOVE  'EMP-ENTRADA'
+                                          TO  WS-ERROR-FICHERO
+                       MOVE  FS-EMP-ENTRADA
+                                          TO  WS-ERROR-FS
+                       PERFORM  9900-ERROR-ABORTAR
+                   END-IF
+                   MOVE  WS-CLAVE-EMP-COD  TO  WS-CLAVE-EMP-ANT
+                   ADD  1  TO  WS-CONT-LEIDOS-EMP
+                   DIVIDE  WS-CONT-LEIDOS-EMP  BY  WS-CKPT-CADA
+                           GIVING    WS-CKPT-COCIENTE
+                           REMAINDER WS-CKPT-RESTO
+                   IF  WS-CKPT-RESTO  =  0
+                       PERFORM  1290-ESCRIBE-CHECKPOINT
+                   END-IF
+               END-IF
+           END-IF
+
+           .
+
+
+       1310-LLENA-BUFFER-EMP.
+
+           READ  EMP-ENTRADA  INTO  WS-BUFFER-EMP-ENT
+
+           EVALUATE  FS-EMP-ENTRADA
+
+               WHEN  '00'
+                     SET  NO-BUFFER-FIN-EMP  TO  TRUE
+
+               WHEN  '10'
+                     SET  SI-BUFFER-FIN-EMP  TO  TRUE
+
+               WHEN  OTHER
+                     MOVE     WS-1310-LLENA-BUFFER-EMP
+                                        TO  WS-ERROR-PARRAFO
+                     PERFORM  9500-ERROR-STATUS-FICHERO
+
+           END-EVALUATE
+
+           .
+
+
+       1400-LECTURA-PROF-ENT.
+
+           IF  SI-BUFFER-FIN-PROF
+               MOVE  HIGH-VALUES  TO  WS-CLAVE-PROF-COD
+               SET   SI-FIN-PROF   TO  TRUE
+           ELSE
+               MOVE  WS-BUFFER-PROF-ENT  TO  WS-CLAVE-PROF-ENT
+
+               PERFORM  1410-LLENA-BUFFER-PROF
+
+               IF  WS-TRAILER-PROF-MARCA = 'FIN'
+                   AND  SI-BUFFER-FIN-PROF
+                   MOVE  WS-TRAILER-PROF-CONTADOR
+                                    TO  WS-TRAILER-ESPERADO-PROF
+                   MOVE  HIGH-VALUES  TO  WS-CLAVE-PROF-COD
+                   SET   SI-FIN-PROF   TO  TRUE
+               ELSE
+                   IF  WS-CLAVE-PROF-COD  NOT >  WS-CLAVE-PROF-ANT
+                       MOVE  WS-1400-LECTURA-PROF-ENT
+                                          TO  WS-ERROR-PARRAFO
+                       MOVE  WS-TXT-DESORDENADO
+                                          TO  WS-ERROR-ACCION
+                       MOVE  'PROF-ENTRADA'
+                                          TO  WS-ERROR-FICHERO
+                       MOVE  FS-PROF-ENTRADA
+                                          TO  WS-ERROR-FS
+                       PERFORM  9900-ERROR-ABORTAR
+                   END-IF
+                   MOVE  WS-CLAVE-PROF-COD  TO  WS-CLAVE-PROF-ANT
+                   ADD  1  TO  WS-CONT-LEIDOS-PROF
+                   DIVIDE  WS-CONT-LEIDOS-PROF  BY  WS-CKPT-CADA
+                           GIVING    WS-CKPT-COCIENTE
+                           REMAINDER WS-CKPT-RESTO
+                   IF  WS-CKPT-RESTO  =  0
+                       PERFORM  1290-ESCRIBE-CHECKPOINT
+                   END-IF
+               END-IF
+           END-IF
+
+           .
+
+
+       1410-LLENA-BUFFER-PROF.
+
+           READ  PROF-ENTRADA  INTO  WS-BUFFER-PROF-ENT
+
+           EVALUATE  FS-PROF-ENTRADA
+
+               WHEN  '00'
+                     SET  NO-BUFFER-FIN-PROF  TO  TRUE
+
+               WHEN  '10'
+                     SET  SI-BUFFER-FIN-PROF  TO  TRUE
+
+               WHEN  OTHER
+                     MOVE     WS-1410-LLENA-BUFFER-PROF
+                                        TO  WS-ERROR-PARRAFO
+                     PERFORM  9500-ERROR-STATUS-FICHERO
+
+           END-EVALUATE
+
+           .
+
+
+       2000-PROCESO.
+
+           IF  WS-CLAVE-EMP-COD  EQUAL TO  WS-CLAVE-PROF-COD
+
+               MOVE  WS-CLAVE-EMP-NOM    TO  WS-SALIDA-NOM
+               MOVE  WS-CLAVE-PROF-PROF  TO  WS-SALIDA-PROF
+
+               PERFORM  2100-ESCRIBE-SALIDA
+               PERFORM  1300-LECTURA-EMP-ENT
+               PERFORM  1400-LECTURA-PROF-ENT
+
+           ELSE
+
+               IF  WS-CLAVE-EMP-COD  <  WS-CLAVE-PROF-COD
+
+                   IF  NO-FIN-EMP
+                       IF  SI-CRUCE-EXTERNO
+                           PERFORM  2250-ESCRIBE-EMP-OUTER
+                       ELSE
+                           PERFORM  2200-ESCRIBE-EMP-NOCRUZ
+                       END-IF
+                   END-IF
+                   PERFORM  1300-LECTURA-EMP-ENT
+
+               ELSE
+
+                   IF  NO-FIN-PROF
+                       IF  SI-CRUCE-EXTERNO
+                           PERFORM  2350-ESCRIBE-PROF-OUTER
+                       ELSE
+                           PERFORM  2300-ESCRIBE-PROF-NOCRUZ
+                       END-IF
+                   END-IF
+                   PERFORM  1400-LECTURA-PROF-ENT
+
+               END-IF
+
+           END-IF
+
+           .
+
+
+
+       2100-ESCRIBE-SALIDA.
+
+           PERFORM  2110-GRABA-SALIDA
+
+           .
+
+
+       2110-GRABA-SALIDA.
+
+           WRITE  REG-SALIDA  FROM  WS-SALIDA
+
+           EVALUATE  FS-SALIDA
+
+               WHEN  '00'
+                     ADD  1  TO  WS-CONT-ESCRITOS-SAL
+               WHEN  '10'
+                     CONTINUE
+               WHEN  OTHER
+                     MOVE  WS-2110-GRABA-SALIDA    TO  WS-ERROR-PARRAFO
+                     MOVE  'ERROR DE ESCRITURA'    TO  WS-ERROR-ACCION
+                     PERFORM  9500-ERROR-STATUS-FICHERO
+
+           .
+
+
+      *++++++++++++++++++++++++++++++++++++++++*
+      *    CRUCE EXTERNO (OUTER JOIN)           *
+      *++++++++++++++++++++++++++++++++++++++++*
+       2250-ESCRIBE-EMP-OUTER.
+
+           MOVE  WS-CLAVE-EMP-NOM      TO  WS-SALIDA-NOM
+           MOVE  SPACES                TO  WS-SALIDA-PROF
+
+           PERFORM  2110-GRABA-SALIDA
+
+      *    EL REGISTRO SIGUE SIN CRUZAR AUNQUE, EN MODO EXTERNO, VAYA
+      *    DIRECTO A CRUCE-SALIDA EN VEZ DE A EMP-NO-CRUZADOS: EL
+      *    DESGLOSE DE CRUCE-INFORME DEBE SEGUIR CONTANDOLO ASI.
+           IF  FS-SALIDA  =  '00'
+               ADD  1  TO  WS-CONT-NOCRUZ-EMP
+           END-IF
+
+           .
+
+
+       2350-ESCRIBE-PROF-OUTER.
+
+           MOVE  SPACES                TO  WS-SALIDA-NOM
+           MOVE  WS-CLAVE-PROF-PROF    TO  WS-SALIDA-PROF
+
+           PERFORM  2110-GRABA-SALIDA
+
+           IF  FS-SALIDA  =  '00'
+               ADD  1  TO  WS-CONT-NOCRUZ-PROF
+           END-IF
+
+           .
+
+
+       2200-ESCRIBE-EMP-NOCRUZ.
+
+           WRITE  REG-EMP-NOCRUZ  FROM  WS-CLAVE-EMP-ENT
+
+           EVALUATE  FS-EMP-NOCRUZ
+
+               WHEN  '00'
+                     ADD  1  TO  WS-CONT-NOCRUZ-EMP
+               WHEN  '10'
+                     CONTINUE
+               WHEN  OTHER
+                     MOVE  WS-2200-ESCRIBE-EMP-NOCRUZ
+                                                  TO  WS-ERROR-PARRAFO
+                     MOVE  'ERROR DE ESCRITURA'    TO  WS-ERROR-ACCION
+                     PERFORM  9500-ERROR-STATUS-FICHERO
+
+           .
+
+
+       2300-ESCRIBE-PROF-NOCRUZ.
+
+           WRITE  REG-PROF-NOCRUZ  FROM  WS-CLAVE-PROF-ENT
+
+           EVALUATE  FS-PROF-NOCRUZ
+
+               WHEN  '00'
+                     ADD  1  TO  WS-CONT-NOCRUZ-PROF
+               WHEN  '10'
+                     CONTINUE
+               WHEN  OTHER
+                     MOVE  WS-2300-ESCRIBE-PROF-NOCRUZ
+                                                  TO  WS-ERROR-PARRAFO
+                     MOVE  'ERROR DE ESCRITURA'    TO  WS-ERROR-ACCION
+                     PERFORM  9500-ERROR-STATUS-FICHERO
+
+           .
+
+
+       2900-VALIDA-TRAILERS.
+
+           IF  WS-CONT-LEIDOS-EMP  NOT =  WS-TRAILER-ESPERADO-EMP
+               MOVE  WS-2900-VALIDA-TRAILERS   TO  WS-ERROR-PARRAFO
+               MOVE  WS-TXT-DESCUADRE          TO  WS-ERROR-ACCION
+               MOVE  'EMP-ENTRADA'             TO  WS-ERROR-FICHERO
+               MOVE  FS-EMP-ENTRADA            TO  WS-ERROR-FS
+               PERFORM  9900-ERROR-ABORTAR
+           END-IF
+
+           IF  WS-CONT-LEIDOS-PROF  NOT =  WS-TRAILER-ESPERADO-PROF
+               MOVE  WS-2900-VALIDA-TRAILERS   TO  WS-ERROR-PARRAFO
+               MOVE  WS-TXT-DESCUADRE          TO  WS-ERROR-ACCION
+               MOVE  'PROF-ENTRADA'            TO  WS-ERROR-FICHERO
+               MOVE  FS-PROF-ENTRADA           TO  WS-ERROR-FS
+               PERFORM  9900-ERROR-ABORTAR
+           END-IF
+
+           .
+
+
+       3000-FIN.
+
+           PERFORM  2900-VALIDA-TRAILERS
+
+           PERFORM  9999-MUESTRA-ESTADISTICAS
+
+           PERFORM  5000-CIERRA-FICHEROS
+
+           STOP RUN
+
+      *    END PROGRAM READ-WRITE.
+
+           .
+
+
+       5000-CIERRA-FICHEROS.
+
+           CLOSE  EMP-ENTRADA
+                  PROF-ENTRADA
+                  CRUCE-SALIDA
+                  EMP-NO-CRUZADOS
+                  PROF-NO-CRUZADOS
+                  CTL-CHECKPOINT
+                  CRUCE-INFORME
+
+           IF  FS-EMP-ENTRADA NOT = '00' AND FS-EMP-ENTRADA NOT = '10'
+               MOVE  'ERROR DE APERTURA'          TO  WS-ERROR-ACCION
+               MOVE  WS-1200-APERTURA-FICHEROS    TO  WS-ERROR-PARRAFO
+               PERFORM 9500-ERROR-STATUS-FICHERO
+           END-IF
+
+           IF  FS-PROF-ENTRADA NOT = '00' AND FS-PROF-ENTRADA NOT = '10'
+               MOVE 'ERROR DE APERTURA'           TO  WS-ERROR-ACCION
+               MOVE  WS-1200-APERTURA-FICHEROS    TO  WS-ERROR-PARRAFO
+               PERFORM 9500-ERROR-STATUS-FICHERO
+           END-IF
+
+           IF  FS-SALIDA NOT = '00' AND FS-SALIDA NOT = '10'
+               MOVE 'ERROR DE APERTURA'           TO  WS-ERROR-ACCION
+               MOVE  WS-1200-APERTURA-FICHEROS    TO  WS-ERROR-PARRAFO
+               PERFORM 9500-ERROR-STATUS-FICHERO
+           END-IF
+
+           IF  FS-EMP-NOCRUZ NOT = '00' AND FS-EMP-NOCRUZ NOT = '10'
+               MOVE 'ERROR DE APERTURA'           TO  WS-ERROR-ACCION
+               MOVE  WS-1200-APERTURA-FICHEROS    TO  WS-ERROR-PARRAFO
+               PERFORM 9500-ERROR-STATUS-FICHERO
+           END-IF
+
+           IF  FS-PROF-NOCRUZ NOT = '00' AND FS-PROF-NOCRUZ NOT = '10'
+               MOVE 'ERROR DE APERTURA'           TO  WS-ERROR-ACCION
+               MOVE  WS-1200-APERTURA-FICHEROS    TO  WS-ERROR-PARRAFO
+               PERFORM 9500-ERROR-STATUS-FICHERO
+           END-IF
+
+           IF  FS-CHECKPOINT NOT = '00' AND FS-CHECKPOINT NOT = '10'
+               MOVE 'ERROR DE APERTURA'           TO  WS-ERROR-ACCION
+               MOVE  WS-1200-APERTURA-FICHEROS    TO  WS-ERROR-PARRAFO
+               PERFORM 9500-ERROR-STATUS-FICHERO
+           END-IF
+
+           IF  FS-INFORME NOT = '00' AND FS-INFORME NOT = '10'
+               MOVE 'ERROR DE APERTURA'           TO  WS-ERROR-ACCION
+               MOVE  WS-1200-APERTURA-FICHEROS    TO  WS-ERROR-PARRAFO
+               PERFORM 9500-ERROR-STATUS-FICHERO
+           END-IF
+
+           .
+
+
+       9500-ERROR-STATUS-FICHERO.
+
+           IF  FS-EMP-ENTRADA NOT EQUAL TO '00' AND
+               FS-EMP-ENTRADA NOT EQUAL TO '10'
+
+               MOVE  'EMP-ENTRADA  '       TO  WS-ERROR-FICHERO
+               MOVE  FS-EMP-ENTRADA        TO  WS-ERROR-FS
+               PERFORM  9900-ERROR-ABORTAR
+
+           END-IF
+
+
+           IF  FS-PROF-ENTRADA  NOT EQUAL TO '00' AND
+               FS-PROF-ENTRADA  NOT EQUAL TO '10'
+
+               MOVE  'PROF-ENTRADA   '     TO  WS-ERROR-FICHERO
+               MOVE  FS-PROF-ENTRADA       TO  WS-ERROR-FS
+               PERFORM  9900-ERROR-ABORTAR
+
+           END-IF
+
+
+           IF  FS-SALIDA  NOT EQUAL TO '00' AND
+               FS-SALIDA  NOT EQUAL TO '10'
+
+               MOVE  'SALIDA   '           TO  WS-ERROR-FICHERO
+               MOVE  FS-SALIDA             TO  WS-ERROR-FS
+               PERFORM  9900-ERROR-ABORTAR
+
+           END-IF
+
+
+           IF  FS-EMP-NOCRUZ  NOT EQUAL TO '00' AND
+               FS-EMP-NOCRUZ  NOT EQUAL TO '10'
+
+               MOVE  'EMP-NO-CRUZADOS   '  TO  WS-ERROR-FICHERO
+               MOVE  FS-EMP-NOCRUZ         TO  WS-ERROR-FS
+               PERFORM  9900-ERROR-ABORTAR
+
+           END-IF
+
+
+           IF  FS-PROF-NOCRUZ  NOT EQUAL TO '00' AND
+               FS-PROF-NOCRUZ  NOT EQUAL TO '10'
+
+               MOVE  'PROF-NO-CRUZADOS  '  TO  WS-ERROR-FICHERO
+               MOVE  FS-PROF-NOCRUZ        TO  WS-ERROR-FS
+               PERFORM  9900-ERROR-ABORTAR
+
+           END-IF
+
+
+           IF  FS-CHECKPOINT  NOT EQUAL TO '00' AND
+               FS-CHECKPOINT  NOT EQUAL TO '10'
+
+               MOVE  'CTL-CHECKPOINT   '   TO  WS-ERROR-FICHERO
+               MOVE  FS-CHECKPOINT         TO  WS-ERROR-FS
+               PERFORM  9900-ERROR-ABORTAR
+
+           END-IF
+
+
+           IF  FS-INFORME  NOT EQUAL TO '00' AND
+               FS-INFORME  NOT EQUAL TO '10'
+
+               MOVE  'CRUCE-INFORME    '   TO  WS-ERROR-FICHERO
+               MOVE  FS-INFORME            TO  WS-ERROR-FS
+               PERFORM  9900-ERROR-ABORTAR
+
+           END-IF
+
+
+           .
+
+
+       9900-ERROR-ABORTAR.
+
+           DISPLAY  '============================='
+           DISPLAY  'ERROR EN PROG. CRUCE_SIMPLE. '
+           DISPLAY  'PARRAFO DE ERROR:            '  WS-ERROR-PARRAFO
+           DISPLAY  'TIPO DE ERROR:               '  WS-ERROR-ACCION
+           DISPLAY  'FICHERO DE ERROR:            '  WS-ERROR-FICHERO
+           DISPLAY  'FILE-STATUS DE FICHERO:      '  WS-ERROR-FS
+
+           PERFORM  9999-MUESTRA-ESTADISTICAS
+
+           STOP RUN
+           .
+
+
+       9999-MUESTRA-ESTADISTICAS.
+
+           DISPLAY  ' '
+           DISPLAY  '============================='
+           DISPLAY  '        ESTADISTICAS         '
+           DISPLAY  'REGISTROS LEIDOS EMP:        '
+                     WS-CONT-LEIDOS-EMP
+           DISPLAY  'REGISTROS LEIDOS PROF:       '
+                     WS-CONT-LEIDOS-PROF
+           DISPLAY  'REGISTROS ESCRITOS:          '
+                     WS-CONT-ESCRITOS-SAL
+           DISPLAY  'EMP NO CRUZADOS:             '
+                     WS-CONT-NOCRUZ-EMP
+           DISPLAY  'PROF NO CRUZADOS:            '
+                     WS-CONT-NOCRUZ-PROF
+           DISPLAY  '============================='
+
+           PERFORM  9995-ESCRIBE-INFORME
+
+           .
+
+
+       9995-ESCRIBE-INFORME.
+
+           ACCEPT  WS-INF-FECHA  FROM  DATE  YYYYMMDD
+
+           MOVE  WS-CONT-LEIDOS-EMP     TO  WS-INF-LEIDOS-EMP
+           MOVE  WS-CONT-LEIDOS-PROF    TO  WS-INF-LEIDOS-PROF
+           MOVE  WS-CONT-ESCRITOS-SAL   TO  WS-INF-ESCRITOS-SAL
+           MOVE  WS-CONT-NOCRUZ-EMP     TO  WS-INF-NOCRUZ-EMP
+           MOVE  WS-CONT-NOCRUZ-PROF    TO  WS-INF-NOCRUZ-PROF
+
+           WRITE  REG-INFORME  FROM  WS-INFORME
+
+           EVALUATE  FS-INFORME
+
+               WHEN  '00'
+                     CONTINUE
+               WHEN  OTHER
+                     MOVE  WS-9995-ESCRIBE-INFORME
+                                            TO  WS-ERROR-PARRAFO
+                     MOVE  'ERROR DE ESCRITURA'    TO  WS-ERROR-ACCION
+                     MOVE  'CRUCE-INFORME'         TO  WS-ERROR-FICHERO
+                     MOVE  FS-INFORME              TO  WS-ERROR-FS
+                     DISPLAY  '============================='
+                     DISPLAY  'ERROR EN PROG. CRUCE_SIMPLE. '
+                     DISPLAY  'PARRAFO DE ERROR:            '
+                               WS-ERROR-PARRAFO
+                     DISPLAY  'TIPO DE ERROR:               '
+                               WS-ERROR-ACCION
+                     DISPLAY  'FICHERO DE ERROR:            '
+                               WS-ERROR-FICHERO
+                     DISPLAY  'FILE-STATUS DE FICHERO:      '
+                               WS-ERROR-FS
+
+           END-EVALUATE
+
+           .
